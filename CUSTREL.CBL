@@ -12,13 +12,18 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       * Declare host variables
+      * Declare host variables
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  HV-PRIMARY-ID           PIC X(10).
        01  HV-RELATED-ID           PIC X(10).
        01  HV-RELATIONSHIP-TYPE    PIC X(20).
        01  HV-CREATED-BY           PIC X(08).
        01  HV-TIMESTAMP            PIC X(26).
+       01  HV-SEC-EMPLOYEE-ID      PIC X(08).
+       01  HV-SEC-FUNCTION         PIC X(06).
+       01  HV-SEC-PRIMARY-KEY      PIC X(21).
+       01  HV-SEC-OUTCOME          PIC X(10).
+       01  HV-SEC-TIMESTAMP        PIC X(26).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  WS-FUNCTION             PIC X(06).
@@ -36,6 +41,11 @@
            05  LK-RELATIONSHIP-TYPE   PIC X(20).
            05  LK-FUNCTION            PIC X(06).
            05  LK-EMPLOYEE-ID         PIC X(08).
+           05  LK-RETURN-CODE         PIC 9(02).
+               88  RC-SUCCESS             VALUE 00.
+               88  RC-NOT-FOUND           VALUE 04.
+               88  RC-VALIDATION-ERROR    VALUE 08.
+               88  RC-SQL-ERROR           VALUE 12.
 
        PROCEDURE DIVISION.
 
@@ -46,6 +56,7 @@
            MOVE LK-EMPLOYEE-ID       TO HV-CREATED-BY.
            MOVE FUNCTION CURRENT-TIMESTAMP TO HV-TIMESTAMP.
            MOVE LK-FUNCTION          TO WS-FUNCTION.
+           MOVE 00 TO LK-RETURN-CODE.
 
            EVALUATE TRUE
                WHEN FUNC-LINK
@@ -56,27 +67,68 @@
                    PERFORM VIEW-RELATIONSHIP
                WHEN OTHER
                    MOVE 'INVALID FUNCTION SPECIFIED' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
                    DISPLAY WS-RESPONSE
+                   PERFORM WRITE-SECURITY-AUDIT
            END-EVALUATE.
 
            GOBACK.
 
        LINK-RELATIONSHIP.
-           EXEC SQL
-               INSERT INTO CUSTOMER_RELATIONSHIP
-                   (PRIMARY_CUSTOMER_ID, RELATED_CUSTOMER_ID, RELATIONSHIP_TYPE,
-                    CREATED_BY, CREATED_AT)
-               VALUES
-                   (:HV-PRIMARY-ID, :HV-RELATED-ID, :HV-RELATIONSHIP-TYPE,
-                    :HV-CREATED-BY, :HV-TIMESTAMP)
-           END-EXEC.
-
-           IF SQLCODE = 0
-               MOVE 'RELATIONSHIP SUCCESSFULLY LINKED' TO WS-RESPONSE
+           IF HV-PRIMARY-ID = HV-RELATED-ID
+               MOVE 'CANNOT LINK A CUSTOMER TO THEMSELVES'
+                   TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
            ELSE
-               MOVE 'ERROR LINKING RELATIONSHIP' TO WS-RESPONSE
-               DISPLAY 'SQLCODE:' SQLCODE
+               MOVE 'N' TO WS-FOUND
+               EXEC SQL
+                   SELECT 'X' INTO :WS-FOUND
+                   FROM CUSTOMER_REL_TYPES
+                   WHERE REL_TYPE_CODE = :HV-RELATIONSHIP-TYPE
+                     AND ACTIVE_FLAG = 'Y'
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   MOVE 'INVALID RELATIONSHIP TYPE' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
+               ELSE
+                   MOVE 'N' TO WS-FOUND
+                   EXEC SQL
+                       SELECT 'X' INTO :WS-FOUND
+                       FROM CUSTOMER_RELATIONSHIP
+                       WHERE (PRIMARY_CUSTOMER_ID = :HV-PRIMARY-ID
+                              AND RELATED_CUSTOMER_ID = :HV-RELATED-ID)
+                          OR (PRIMARY_CUSTOMER_ID = :HV-RELATED-ID
+                              AND RELATED_CUSTOMER_ID = :HV-PRIMARY-ID)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'RELATIONSHIP ALREADY EXISTS'
+                           TO WS-RESPONSE
+                       MOVE 08 TO LK-RETURN-CODE
+                   ELSE
+                       EXEC SQL
+                           INSERT INTO CUSTOMER_RELATIONSHIP
+                               (PRIMARY_CUSTOMER_ID, RELATED_CUSTOMER_ID,
+                                RELATIONSHIP_TYPE, CREATED_BY, CREATED_AT)
+                           VALUES
+                               (:HV-PRIMARY-ID, :HV-RELATED-ID,
+                                :HV-RELATIONSHIP-TYPE, :HV-CREATED-BY,
+                                :HV-TIMESTAMP)
+                       END-EXEC
+
+                       IF SQLCODE = 0
+                           MOVE 'RELATIONSHIP LINKED' TO WS-RESPONSE
+                       ELSE
+                           MOVE 'ERROR LINKING RELATIONSHIP'
+                               TO WS-RESPONSE
+                           MOVE 12 TO LK-RETURN-CODE
+                           DISPLAY 'SQLCODE:' SQLCODE
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
+           PERFORM WRITE-SECURITY-AUDIT.
            DISPLAY WS-RESPONSE.
 
        UNLINK-RELATIONSHIP.
@@ -91,23 +143,59 @@
                MOVE 'RELATIONSHIP UNLINKED' TO WS-RESPONSE
            ELSE
                MOVE 'FAILED TO UNLINK RELATIONSHIP' TO WS-RESPONSE
+               MOVE 04 TO LK-RETURN-CODE
                DISPLAY 'SQLCODE:' SQLCODE
            END-IF.
+           PERFORM WRITE-SECURITY-AUDIT.
            DISPLAY WS-RESPONSE.
 
        VIEW-RELATIONSHIP.
            EXEC SQL
                SELECT 'X' INTO :WS-FOUND
                FROM CUSTOMER_RELATIONSHIP
-               WHERE PRIMARY_CUSTOMER_ID = :HV-PRIMARY-ID
-                 AND RELATED_CUSTOMER_ID = :HV-RELATED-ID
-                 AND RELATIONSHIP_TYPE = :HV-RELATIONSHIP-TYPE
+               WHERE RELATIONSHIP_TYPE = :HV-RELATIONSHIP-TYPE
+                 AND ((PRIMARY_CUSTOMER_ID = :HV-PRIMARY-ID
+                       AND RELATED_CUSTOMER_ID = :HV-RELATED-ID)
+                  OR  (PRIMARY_CUSTOMER_ID = :HV-RELATED-ID
+                       AND RELATED_CUSTOMER_ID = :HV-PRIMARY-ID))
            END-EXEC.
 
            IF SQLCODE = 0
                MOVE 'RELATIONSHIP EXISTS' TO WS-RESPONSE
            ELSE
                MOVE 'RELATIONSHIP NOT FOUND' TO WS-RESPONSE
+               MOVE 04 TO LK-RETURN-CODE
                DISPLAY 'SQLCODE:' SQLCODE
            END-IF.
+           PERFORM WRITE-SECURITY-AUDIT.
            DISPLAY WS-RESPONSE.
+
+       WRITE-SECURITY-AUDIT.
+           MOVE FUNCTION CURRENT-TIMESTAMP TO HV-SEC-TIMESTAMP
+           MOVE LK-EMPLOYEE-ID TO HV-SEC-EMPLOYEE-ID
+           MOVE WS-FUNCTION    TO HV-SEC-FUNCTION
+           STRING HV-PRIMARY-ID DELIMITED BY SIZE
+                  '/'           DELIMITED BY SIZE
+                  HV-RELATED-ID DELIMITED BY SIZE
+               INTO HV-SEC-PRIMARY-KEY
+
+           IF RC-SUCCESS
+               MOVE 'SUCCESS' TO HV-SEC-OUTCOME
+           ELSE
+               MOVE 'FAILURE' TO HV-SEC-OUTCOME
+           END-IF
+
+           EXEC SQL
+               INSERT INTO SECURITY_AUDIT_LOG
+                   (EMPLOYEE_ID, FUNCTION_CODE, PRIMARY_KEY, OUTCOME,
+                    LOGGED_AT)
+               VALUES
+                   (:HV-SEC-EMPLOYEE-ID, :HV-SEC-FUNCTION,
+                    :HV-SEC-PRIMARY-KEY, :HV-SEC-OUTCOME,
+                    :HV-SEC-TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR WRITING SECURITY AUDIT LOG, SQLCODE: '
+                   SQLCODE
+           END-IF.
