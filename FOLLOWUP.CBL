@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLLOWUP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-EMPLOYEE-ID        PIC X(08).
+       01  HV-INTERACTION-TYPE   PIC X(20).
+       01  HV-INTERACTION-NOTES  PIC X(250).
+       01  HV-FOLLOWUP-DATE      PIC X(26).
+       01  HV-TODAY              PIC X(26).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-COUNT              PIC 9(5) VALUE ZERO.
+       01  WS-RESPONSE           PIC X(100).
+       01  WS-CURRENT-EMPLOYEE   PIC X(08) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "GENERATING FOLLOW-UP TICKLER REPORT"
+
+           MOVE FUNCTION CURRENT-TIMESTAMP TO HV-TODAY
+
+           EXEC SQL
+               DECLARE FOLLOWUP_CURSOR CURSOR FOR
+               SELECT CUSTOMER_ID, EMPLOYEE_ID, INTERACTION_TYPE,
+                      INTERACTION_NOTES, FOLLOWUP_DATE
+               FROM CUSTOMER_INTERACTIONS
+               WHERE FOLLOWUP_REQUIRED = 'Y'
+                 AND FOLLOWUP_DATE <= :HV-TODAY
+               ORDER BY EMPLOYEE_ID, FOLLOWUP_DATE
+           END-EXEC
+
+           EXEC SQL OPEN FOLLOWUP_CURSOR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH FOLLOWUP_CURSOR INTO
+                       :HV-CUSTOMER-ID,
+                       :HV-EMPLOYEE-ID,
+                       :HV-INTERACTION-TYPE,
+                       :HV-INTERACTION-NOTES,
+                       :HV-FOLLOWUP-DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM REPORT-FOLLOWUP-ROW
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE FOLLOWUP_CURSOR END-EXEC
+
+           IF WS-COUNT = 0
+               MOVE 'NO OPEN FOLLOW-UPS DUE OR OVERDUE' TO WS-RESPONSE
+           ELSE
+               MOVE 'FOLLOW-UP TICKLER REPORT GENERATED' TO WS-RESPONSE
+           END-IF
+
+           DISPLAY WS-RESPONSE
+           DISPLAY "FOLLOW-UPS LISTED: " WS-COUNT
+           GOBACK.
+
+       REPORT-FOLLOWUP-ROW.
+           IF HV-EMPLOYEE-ID NOT = WS-CURRENT-EMPLOYEE
+               MOVE HV-EMPLOYEE-ID TO WS-CURRENT-EMPLOYEE
+               DISPLAY "==============================="
+               DISPLAY "EMPLOYEE ID: " WS-CURRENT-EMPLOYEE
+               DISPLAY "==============================="
+           END-IF
+
+           ADD 1 TO WS-COUNT
+           DISPLAY "-------------------------------"
+           DISPLAY "CUSTOMER ID   : " HV-CUSTOMER-ID
+           DISPLAY "TYPE          : " HV-INTERACTION-TYPE
+           DISPLAY "NOTES         : " HV-INTERACTION-NOTES
+           DISPLAY "FOLLOWUP DATE : " HV-FOLLOWUP-DATE
+           DISPLAY "-------------------------------".
