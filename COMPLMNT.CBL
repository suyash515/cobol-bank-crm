@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPLMNT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-COMPLAINT-ID       PIC X(10).
+       01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-STATUS             PIC X(10).
+       01  HV-DESCRIPTION        PIC X(100).
+       01  HV-RESOLUTION         PIC X(100).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-FUNCTION           PIC X(06).
+           88  FUNC-LOG         VALUE 'LOG   '.
+           88  FUNC-UPDSTAT     VALUE 'UPDST '.
+           88  FUNC-RESOLVE     VALUE 'RESLV '.
+
+       01  WS-RESPONSE           PIC X(100).
+       01  WS-FOUND              PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-COMPLAINT-ID       PIC X(10).
+           05  LK-CUSTOMER-ID        PIC X(10).
+           05  LK-STATUS             PIC X(10).
+           05  LK-DESCRIPTION        PIC X(100).
+           05  LK-RESOLUTION         PIC X(100).
+           05  LK-FUNCTION           PIC X(06).
+           05  LK-RETURN-CODE        PIC 9(02).
+               88  RC-SUCCESS            VALUE 00.
+               88  RC-NOT-FOUND          VALUE 04.
+               88  RC-VALIDATION-ERROR   VALUE 08.
+               88  RC-SQL-ERROR          VALUE 12.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE LK-COMPLAINT-ID      TO HV-COMPLAINT-ID.
+           MOVE LK-CUSTOMER-ID       TO HV-CUSTOMER-ID.
+           MOVE LK-STATUS            TO HV-STATUS.
+           MOVE LK-DESCRIPTION       TO HV-DESCRIPTION.
+           MOVE LK-RESOLUTION        TO HV-RESOLUTION.
+           MOVE LK-FUNCTION          TO WS-FUNCTION.
+           MOVE 00 TO LK-RETURN-CODE.
+
+           EVALUATE TRUE
+               WHEN FUNC-LOG
+                   PERFORM LOG-COMPLAINT
+               WHEN FUNC-UPDSTAT
+                   PERFORM UPDATE-COMPLAINT-STATUS
+               WHEN FUNC-RESOLVE
+                   PERFORM RESOLVE-COMPLAINT
+               WHEN OTHER
+                   MOVE 'INVALID FUNCTION SPECIFIED' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
+                   DISPLAY WS-RESPONSE
+           END-EVALUATE.
+
+           GOBACK.
+
+       LOG-COMPLAINT.
+           IF HV-CUSTOMER-ID = SPACES OR HV-DESCRIPTION = SPACES
+               MOVE 'CUSTOMER ID AND DESCRIPTION ARE REQUIRED'
+                   TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   INSERT INTO CUSTOMER_COMPLAINTS
+                       (COMPLAINT_ID, CUSTOMER_ID, DATE_RECEIVED,
+                        STATUS, DESCRIPTION)
+                   VALUES
+                       (:HV-COMPLAINT-ID, :HV-CUSTOMER-ID, CURRENT DATE,
+                        'OPEN', :HV-DESCRIPTION)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'COMPLAINT LOGGED SUCCESSFULLY' TO WS-RESPONSE
+               ELSE
+                   MOVE 'ERROR LOGGING COMPLAINT' TO WS-RESPONSE
+                   MOVE 12 TO LK-RETURN-CODE
+                   DISPLAY 'SQLCODE:' SQLCODE
+               END-IF
+           END-IF.
+           DISPLAY WS-RESPONSE.
+
+       UPDATE-COMPLAINT-STATUS.
+           IF HV-STATUS = SPACES
+               MOVE 'STATUS IS REQUIRED' TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+           ELSE
+               MOVE 'N' TO WS-FOUND
+               EXEC SQL
+                   SELECT 'X' INTO :WS-FOUND
+                   FROM CUSTOMER_COMPLAINTS
+                   WHERE COMPLAINT_ID = :HV-COMPLAINT-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   MOVE 'COMPLAINT NOT FOUND' TO WS-RESPONSE
+                   MOVE 04 TO LK-RETURN-CODE
+               ELSE
+                   EXEC SQL
+                       UPDATE CUSTOMER_COMPLAINTS
+                       SET STATUS = :HV-STATUS
+                       WHERE COMPLAINT_ID = :HV-COMPLAINT-ID
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'COMPLAINT STATUS UPDATED' TO WS-RESPONSE
+                   ELSE
+                       MOVE 'ERROR UPDATING COMPLAINT STATUS'
+                           TO WS-RESPONSE
+                       MOVE 12 TO LK-RETURN-CODE
+                       DISPLAY 'SQLCODE:' SQLCODE
+                   END-IF
+               END-IF
+           END-IF.
+           DISPLAY WS-RESPONSE.
+
+       RESOLVE-COMPLAINT.
+           IF HV-RESOLUTION = SPACES
+               MOVE 'RESOLUTION IS REQUIRED' TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+           ELSE
+               MOVE 'N' TO WS-FOUND
+               EXEC SQL
+                   SELECT 'X' INTO :WS-FOUND
+                   FROM CUSTOMER_COMPLAINTS
+                   WHERE COMPLAINT_ID = :HV-COMPLAINT-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   MOVE 'COMPLAINT NOT FOUND' TO WS-RESPONSE
+                   MOVE 04 TO LK-RETURN-CODE
+               ELSE
+                   EXEC SQL
+                       UPDATE CUSTOMER_COMPLAINTS
+                       SET STATUS = 'RESOLVED',
+                           RESOLUTION = :HV-RESOLUTION,
+                           RESOLVED_DATE = CURRENT DATE
+                       WHERE COMPLAINT_ID = :HV-COMPLAINT-ID
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'COMPLAINT RESOLVED' TO WS-RESPONSE
+                   ELSE
+                       MOVE 'ERROR RESOLVING COMPLAINT' TO WS-RESPONSE
+                       MOVE 12 TO LK-RETURN-CODE
+                       DISPLAY 'SQLCODE:' SQLCODE
+                   END-IF
+               END-IF
+           END-IF.
+           DISPLAY WS-RESPONSE.
