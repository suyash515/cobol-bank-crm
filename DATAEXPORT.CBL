@@ -13,11 +13,37 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO DATACKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO DATAPARM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD  EXPORT-FILE.
-       01  EXPORT-RECORD         PIC X(300).
+       01  EXPORT-RECORD.
+           05  EXR-CUSTOMER-ID   PIC X(10).
+           05  EXR-NAME          PIC X(50).
+           05  EXR-ADDRESS       PIC X(100).
+           05  EXR-PHONE         PIC X(15).
+           05  EXR-EMAIL         PIC X(50).
+           05  EXR-SEGMENT       PIC X(20).
+           05  FILLER            PIC X(55).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD     PIC X(10).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-FILTER-SEGMENT   PIC X(20).
+           05  PARM-DATE-FROM        PIC X(26).
+           05  PARM-DATE-TO          PIC X(26).
 
        WORKING-STORAGE SECTION.
 
@@ -30,23 +56,73 @@
        01  HV-PHONE              PIC X(15).
        01  HV-EMAIL              PIC X(50).
        01  HV-SEGMENT            PIC X(20).
+       01  HV-FILTER-SEGMENT     PIC X(20).
+       01  HV-DATE-FROM          PIC X(26).
+       01  HV-DATE-TO            PIC X(26).
+       01  HV-RESTART-FROM-ID    PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  WS-FILE-STATUS        PIC XX.
+       01  WS-CKPT-FILE-STATUS   PIC XX.
+       01  WS-PARM-FILE-STATUS   PIC XX.
        01  WS-RESPONSE           PIC X(100).
        01  WS-COUNT              PIC 9(5) VALUE ZERO.
 
+      * Selection criteria (req020) are read from DATAPARM at startup
+      * in READ-EXPORT-PARMS. Blank means "no filter" for that field,
+      * which is also what these default to when DATAPARM is absent
+      * (e.g. a shop running with no segment/date restriction).
+       01  WS-FILTER-SEGMENT     PIC X(20) VALUE SPACES.
+       01  WS-DATE-FROM          PIC X(26) VALUE SPACES.
+       01  WS-DATE-TO            PIC X(26) VALUE SPACES.
+
+      * Restart control (req023): rather than a WORKING-STORAGE flag
+      * no caller can set, restart is self-determined in
+      * READ-CHECKPOINT by whether DATACKPT already holds a
+      * non-blank customer ID from an interrupted prior run. A run
+      * that completes the full cursor clears the checkpoint (see
+      * CLEAR-CHECKPOINT) so its mere presence always means "resume
+      * here", never "already finished".
+       01  WS-CKPT-FOUND         PIC X VALUE 'N'.
+           88  CKPT-FOUND            VALUE 'Y'.
+       01  WS-RESTART-FROM-ID    PIC X(10) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+       01  WS-SINCE-CHECKPOINT   PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
            DISPLAY "STARTING CUSTOMER DATA EXPORT"
 
-           OPEN OUTPUT EXPORT-FILE
+           PERFORM READ-EXPORT-PARMS
+           PERFORM READ-CHECKPOINT
+
+           IF CKPT-FOUND
+               OPEN EXTEND EXPORT-FILE
+               DISPLAY "RESTARTING AFTER CUSTOMER ID: "
+                   WS-RESTART-FROM-ID
+           ELSE
+               OPEN OUTPUT EXPORT-FILE
+           END-IF
+
+           MOVE WS-FILTER-SEGMENT  TO HV-FILTER-SEGMENT
+           MOVE WS-DATE-FROM       TO HV-DATE-FROM
+           MOVE WS-DATE-TO         TO HV-DATE-TO
+           MOVE WS-RESTART-FROM-ID TO HV-RESTART-FROM-ID
 
            EXEC SQL
-               DECLARE CUST_CUR CURSOR FOR
+               DECLARE CUST_CUR CURSOR WITH HOLD FOR
                SELECT CUSTOMER_ID, NAME, ADDRESS, PHONE, EMAIL, SEGMENT
                FROM CUSTOMER_MASTER
+               WHERE (:HV-FILTER-SEGMENT = SPACES
+                      OR SEGMENT = :HV-FILTER-SEGMENT)
+                 AND (:HV-DATE-FROM = SPACES
+                      OR LAST_UPDATED >= :HV-DATE-FROM)
+                 AND (:HV-DATE-TO = SPACES
+                      OR LAST_UPDATED <= :HV-DATE-TO)
+                 AND (:HV-RESTART-FROM-ID = SPACES
+                      OR CUSTOMER_ID > :HV-RESTART-FROM-ID)
+               ORDER BY CUSTOMER_ID
            END-EXEC
 
            EXEC SQL OPEN CUST_CUR END-EXEC
@@ -63,31 +139,98 @@
                END-EXEC
 
                IF SQLCODE = 0
-                   STRING
-                       HV-CUSTOMER-ID DELIMITED BY SIZE ',' 
-                       HV-NAME        DELIMITED BY SIZE ',' 
-                       HV-ADDRESS     DELIMITED BY SIZE ',' 
-                       HV-PHONE       DELIMITED BY SIZE ',' 
-                       HV-EMAIL       DELIMITED BY SIZE ',' 
-                       HV-SEGMENT     DELIMITED BY SIZE
-                       INTO EXPORT-RECORD
+                   MOVE SPACES        TO EXPORT-RECORD
+                   MOVE HV-CUSTOMER-ID TO EXR-CUSTOMER-ID
+                   MOVE HV-NAME        TO EXR-NAME
+                   MOVE HV-ADDRESS     TO EXR-ADDRESS
+                   MOVE HV-PHONE       TO EXR-PHONE
+                   MOVE HV-EMAIL       TO EXR-EMAIL
+                   MOVE HV-SEGMENT     TO EXR-SEGMENT
 
                    WRITE EXPORT-RECORD
                    ADD 1 TO WS-COUNT
+                   ADD 1 TO WS-SINCE-CHECKPOINT
+                   MOVE HV-CUSTOMER-ID TO WS-RESTART-FROM-ID
+
+                   IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       EXEC SQL COMMIT END-EXEC
+                       MOVE ZERO TO WS-SINCE-CHECKPOINT
+                   END-IF
                END-IF
            END-PERFORM
 
            EXEC SQL CLOSE CUST_CUR END-EXEC
 
-           IF SQLCODE = 100 AND WS-COUNT = 0
-               MOVE 'NO CUSTOMER DATA TO EXPORT' TO WS-RESPONSE
+           IF SQLCODE = 100
+               IF WS-COUNT = 0
+                   MOVE 'NO CUSTOMER DATA TO EXPORT' TO WS-RESPONSE
+               ELSE
+                   MOVE 'CUSTOMER DATA EXPORT COMPLETE' TO WS-RESPONSE
+               END-IF
+               PERFORM CLEAR-CHECKPOINT
            ELSE
-               MOVE 'CUSTOMER DATA EXPORT COMPLETE' TO WS-RESPONSE
+               MOVE 'CUSTOMER DATA EXPORT FAILED - SEE CHECKPOINT'
+                   TO WS-RESPONSE
            END-IF
 
+           EXEC SQL COMMIT END-EXEC
+
            DISPLAY WS-RESPONSE
            DISPLAY "RECORDS EXPORTED: " WS-COUNT
 
            CLOSE EXPORT-FILE
 
            GOBACK.
+
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-FROM-ID
+           MOVE 'N' TO WS-CKPT-FOUND
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CHECKPOINT-RECORD NOT = SPACES
+                           MOVE CHECKPOINT-RECORD TO WS-RESTART-FROM-ID
+                           MOVE 'Y' TO WS-CKPT-FOUND
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RESTART-FROM-ID TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT WRITTEN AT CUSTOMER ID: "
+               WS-RESTART-FROM-ID.
+
+      * A full, successful drain of the cursor means there is nothing
+      * left to resume - blank the checkpoint so the next run starts
+      * fresh instead of being mistaken for an interrupted one.
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO WS-RESTART-FROM-ID
+           PERFORM WRITE-CHECKPOINT.
+
+      * Filter criteria (req020) normally live in DATAPARM, a small
+      * control file maintained alongside the nightly batch window.
+      * A missing or empty DATAPARM leaves the WORKING-STORAGE
+      * SPACES defaults in place, i.e. "no filter".
+       READ-EXPORT-PARMS.
+           OPEN INPUT PARM-FILE
+
+           IF WS-PARM-FILE-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-FILTER-SEGMENT TO WS-FILTER-SEGMENT
+                       MOVE PARM-DATE-FROM      TO WS-DATE-FROM
+                       MOVE PARM-DATE-TO        TO WS-DATE-TO
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
