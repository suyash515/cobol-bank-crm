@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CUSTMST - DCLGEN-style host variable layout for CUSTOMER_MASTER
+      * Pulled in via EXEC SQL INCLUDE CUSTMST END-EXEC by CUSTMSTR.
+      * Mirrors the CUSTOMER_MASTER table column-for-column so any
+      * program that needs the full row shape (rather than binding
+      * individual columns straight to its own LINKAGE fields) can
+      * EXEC SQL INCLUDE this copybook instead of re-declaring host
+      * variables by hand.
+      ******************************************************************
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DCLCUSTOMER-MASTER.
+           10  CM-CUSTOMER-ID        PIC X(10).
+           10  CM-NAME               PIC X(50).
+           10  CM-ADDRESS            PIC X(100).
+           10  CM-PHONE              PIC X(15).
+           10  CM-EMAIL              PIC X(50).
+           10  CM-SSN                PIC X(11).
+           10  CM-SEGMENT            PIC X(20).
+           10  CM-RISK-FLAG          PIC X(20).
+           10  CM-RECORD-STATUS      PIC X(10).
+           10  CM-CLOSED-DATE        PIC X(26).
+           10  CM-LAST-UPDATED       PIC X(26).
+       EXEC SQL END DECLARE SECTION END-EXEC.
