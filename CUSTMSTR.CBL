@@ -15,10 +15,52 @@
            88  FUNC-READ          VALUE 'READ  '.
            88  FUNC-UPDATE        VALUE 'UPDATE'.
            88  FUNC-DELETE        VALUE 'DELETE'.
+           88  FUNC-SEARCH        VALUE 'SEARCH'.
 
        01  WS-RESPONSE            PIC X(100).
        01  WS-RETURN-CODE         PIC 9(04) COMP.
 
+       01  WS-AUDIT-TIMESTAMP     PIC X(26).
+       01  WS-AUDIT-NAME          PIC X(50).
+       01  WS-AUDIT-ADDRESS       PIC X(100).
+       01  WS-AUDIT-PHONE         PIC X(15).
+       01  WS-AUDIT-EMAIL         PIC X(50).
+       01  WS-AUDIT-SSN           PIC X(11).
+       01  WS-AUDIT-CHANGE-TYPE   PIC X(10).
+       01  WS-AUDIT-IMAGE-FOUND   PIC X VALUE 'N'.
+           88  AUDIT-IMAGE-FOUND      VALUE 'Y'.
+
+       01  WS-DUPLICATE-ID        PIC X(10).
+       01  WS-DUPLICATE-FOUND     PIC X VALUE 'N'.
+           88  DUPLICATE-SSN-FOUND VALUE 'Y'.
+
+       01  WS-CLOSED-DATE          PIC X(26).
+
+       01  WS-VALID-FIELDS         PIC X VALUE 'Y'.
+           88  FIELDS-ARE-VALID    VALUE 'Y'.
+
+       01  WS-EMAIL-WORK            PIC X(50).
+       01  WS-EMAIL-LOCAL           PIC X(50).
+       01  WS-EMAIL-DOMAIN          PIC X(50).
+       01  WS-AT-COUNT              PIC 9(02) VALUE ZERO.
+       01  WS-DOT-COUNT             PIC 9(02) VALUE ZERO.
+
+       01  WS-PHONE-WORK            PIC X(15).
+       01  WS-PHONE-CHARS REDEFINES WS-PHONE-WORK
+                                    PIC X(01) OCCURS 15 TIMES.
+       01  WS-PHONE-LEN             PIC 9(03) VALUE ZERO.
+       01  WS-PHONE-IDX             PIC 9(03) VALUE ZERO.
+
+       01  WS-SEARCH-NAME-PATTERN   PIC X(52).
+       01  WS-SEARCH-SSN-PATTERN    PIC X(13).
+       01  WS-SEARCH-IDX            PIC 9(02) VALUE ZERO.
+
+       01  WS-CURRENT-LAST-UPDATED  PIC X(26).
+       01  WS-NEW-LAST-UPDATED      PIC X(26).
+
+       01  WS-SEC-TIMESTAMP         PIC X(26).
+       01  WS-SEC-OUTCOME           PIC X(10).
+
        EXEC SQL INCLUDE SQLCA END-EXEC.
        EXEC SQL INCLUDE CUSTMST END-EXEC.
 
@@ -30,13 +72,33 @@
            05  LK-PHONE           PIC X(15).
            05  LK-EMAIL           PIC X(50).
            05  LK-SSN             PIC X(11).
+           05  LK-SEGMENT         PIC X(20).
+           05  LK-RISK-FLAG       PIC X(20).
            05  LK-FUNCTION        PIC X(06).
+           05  LK-EMPLOYEE-ID     PIC X(08).
+           05  LK-DUPLICATE-ID    PIC X(10).
+           05  LK-INCLUDE-CLOSED  PIC X(01).
+               88  INCLUDE-CLOSED-RECORDS VALUE 'Y'.
+           05  LK-SEARCH-NAME     PIC X(50).
+           05  LK-SEARCH-SSN      PIC X(11).
+           05  LK-SEARCH-COUNT    PIC 9(02).
+           05  LK-SEARCH-RESULTS OCCURS 10 TIMES.
+               10  LK-RESULT-CUSTOMER-ID  PIC X(10).
+               10  LK-RESULT-NAME         PIC X(50).
+           05  LK-LAST-UPDATED    PIC X(26).
+           05  LK-RETURN-CODE     PIC 9(02).
+               88  RC-SUCCESS            VALUE 00.
+               88  RC-NOT-FOUND          VALUE 04.
+               88  RC-VALIDATION-ERROR   VALUE 08.
+               88  RC-SQL-ERROR          VALUE 12.
+               88  RC-CONFLICT           VALUE 16.
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
            MOVE LK-CUSTOMER-ID TO WS-CUSTOMER-ID.
            MOVE LK-FUNCTION    TO WS-FUNCTION.
+           MOVE 00 TO LK-RETURN-CODE.
 
            EVALUATE TRUE
                WHEN FUNC-CREATE
@@ -47,73 +109,365 @@
                    PERFORM UPDATE-CUSTOMER
                WHEN FUNC-DELETE
                    PERFORM DELETE-CUSTOMER
+               WHEN FUNC-SEARCH
+                   PERFORM SEARCH-CUSTOMER
                WHEN OTHER
                    MOVE 'INVALID FUNCTION' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
            END-EVALUATE.
 
+           PERFORM WRITE-SECURITY-AUDIT.
+
            GOBACK.
 
        CREATE-CUSTOMER.
-           EXEC SQL
-               INSERT INTO CUSTOMER_MASTER
-                    (CUSTOMER_ID, NAME, ADDRESS, PHONE, EMAIL, SSN)
-               VALUES (:LK-CUSTOMER-ID, :LK-NAME, :LK-ADDRESS,
-                       :LK-PHONE, :LK-EMAIL, :LK-SSN)
-           END-EXEC.
+           MOVE SPACES TO LK-DUPLICATE-ID
+           PERFORM VALIDATE-CUSTOMER-FIELDS
 
-           IF SQLCODE = 0
-               MOVE 'CUSTOMER CREATED SUCCESSFULLY' TO WS-RESPONSE
+           IF NOT FIELDS-ARE-VALID
+               CONTINUE
            ELSE
-               MOVE 'ERROR CREATING CUSTOMER' TO WS-RESPONSE
-               MOVE SQLCODE TO WS-RETURN-CODE
+               PERFORM CHECK-DUPLICATE-SSN
+
+               IF DUPLICATE-SSN-FOUND
+                   MOVE 'POSSIBLE DUPLICATE - SSN ALREADY ON FILE'
+                       TO WS-RESPONSE
+                   MOVE WS-DUPLICATE-ID TO LK-DUPLICATE-ID
+                   MOVE 08 TO LK-RETURN-CODE
+               ELSE
+                   EXEC SQL
+                       INSERT INTO CUSTOMER_MASTER
+                            (CUSTOMER_ID, NAME, ADDRESS, PHONE, EMAIL,
+                             SSN, SEGMENT, RISK_FLAG)
+                       VALUES (:LK-CUSTOMER-ID, :LK-NAME, :LK-ADDRESS,
+                               :LK-PHONE, :LK-EMAIL, :LK-SSN,
+                               :LK-SEGMENT, :LK-RISK-FLAG)
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'CUSTOMER CREATED SUCCESSFULLY'
+                           TO WS-RESPONSE
+                   ELSE
+                       MOVE 'ERROR CREATING CUSTOMER' TO WS-RESPONSE
+                       MOVE SQLCODE TO WS-RETURN-CODE
+                       MOVE 12 TO LK-RETURN-CODE
+                   END-IF
+               END-IF
            END-IF.
            .
 
-       READ-CUSTOMER.
+       VALIDATE-CUSTOMER-FIELDS.
+           MOVE 'Y' TO WS-VALID-FIELDS
+
+           MOVE ZERO TO WS-AT-COUNT
+           INSPECT LK-EMAIL TALLYING WS-AT-COUNT FOR ALL '@'
+
+           IF WS-AT-COUNT NOT = 1
+               MOVE 'N' TO WS-VALID-FIELDS
+               MOVE 'INVALID EMAIL FORMAT' TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+           ELSE
+               MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               UNSTRING LK-EMAIL DELIMITED BY '@'
+                   INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+
+               MOVE ZERO TO WS-DOT-COUNT
+               INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT
+                   FOR ALL '.'
+
+               IF WS-EMAIL-LOCAL = SPACES
+                  OR WS-EMAIL-DOMAIN = SPACES
+                  OR WS-DOT-COUNT = ZERO
+                   MOVE 'N' TO WS-VALID-FIELDS
+                   MOVE 'INVALID EMAIL FORMAT' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+
+           IF FIELDS-ARE-VALID
+               MOVE FUNCTION TRIM(LK-PHONE) TO WS-PHONE-WORK
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-PHONE))
+                   TO WS-PHONE-LEN
+
+               IF WS-PHONE-LEN < 7 OR WS-PHONE-LEN > 15
+                   MOVE 'N' TO WS-VALID-FIELDS
+                   MOVE 'INVALID PHONE NUMBER' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
+               ELSE
+                   PERFORM VARYING WS-PHONE-IDX FROM 1 BY 1
+                           UNTIL WS-PHONE-IDX > WS-PHONE-LEN
+                       IF WS-PHONE-CHARS (WS-PHONE-IDX) NOT NUMERIC
+                           MOVE 'N' TO WS-VALID-FIELDS
+                           MOVE 'INVALID PHONE NUMBER' TO WS-RESPONSE
+                           MOVE 08 TO LK-RETURN-CODE
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+           .
+
+       CHECK-DUPLICATE-SSN.
+           MOVE 'N' TO WS-DUPLICATE-FOUND
+           MOVE SPACES TO WS-DUPLICATE-ID
+
            EXEC SQL
-               SELECT NAME, ADDRESS, PHONE, EMAIL, SSN
-               INTO :LK-NAME, :LK-ADDRESS, :LK-PHONE, :LK-EMAIL, :LK-SSN
+               SELECT CUSTOMER_ID INTO :WS-DUPLICATE-ID
                FROM CUSTOMER_MASTER
-               WHERE CUSTOMER_ID = :LK-CUSTOMER-ID
-           END-EXEC.
+               WHERE SSN = :LK-SSN
+           END-EXEC
 
            IF SQLCODE = 0
+               MOVE 'Y' TO WS-DUPLICATE-FOUND
+           END-IF.
+           .
+
+      * Pulls the full CUSTOMER_MASTER row shape via the DCLGEN
+      * (CUSTMST.cpy) instead of listing each column as its own host
+      * variable, then moves the pieces the commarea actually returns
+      * out of DCLCUSTOMER-MASTER into LK-*.
+       READ-CUSTOMER.
+           IF INCLUDE-CLOSED-RECORDS
+               EXEC SQL
+                   SELECT CUSTOMER_ID, NAME, ADDRESS, PHONE, EMAIL, SSN,
+                          SEGMENT, RISK_FLAG, RECORD_STATUS,
+                          CLOSED_DATE, LAST_UPDATED
+                   INTO :CM-CUSTOMER-ID, :CM-NAME, :CM-ADDRESS,
+                        :CM-PHONE, :CM-EMAIL, :CM-SSN, :CM-SEGMENT,
+                        :CM-RISK-FLAG, :CM-RECORD-STATUS,
+                        :CM-CLOSED-DATE, :CM-LAST-UPDATED
+                   FROM CUSTOMER_MASTER
+                   WHERE CUSTOMER_ID = :LK-CUSTOMER-ID
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   SELECT CUSTOMER_ID, NAME, ADDRESS, PHONE, EMAIL, SSN,
+                          SEGMENT, RISK_FLAG, RECORD_STATUS,
+                          CLOSED_DATE, LAST_UPDATED
+                   INTO :CM-CUSTOMER-ID, :CM-NAME, :CM-ADDRESS,
+                        :CM-PHONE, :CM-EMAIL, :CM-SSN, :CM-SEGMENT,
+                        :CM-RISK-FLAG, :CM-RECORD-STATUS,
+                        :CM-CLOSED-DATE, :CM-LAST-UPDATED
+                   FROM CUSTOMER_MASTER
+                   WHERE CUSTOMER_ID = :LK-CUSTOMER-ID
+                     AND (RECORD_STATUS IS NULL
+                          OR RECORD_STATUS NOT = 'CLOSED')
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0
+               MOVE CM-NAME        TO LK-NAME
+               MOVE CM-ADDRESS     TO LK-ADDRESS
+               MOVE CM-PHONE       TO LK-PHONE
+               MOVE CM-EMAIL       TO LK-EMAIL
+               MOVE CM-SSN         TO LK-SSN
+               MOVE CM-SEGMENT     TO LK-SEGMENT
+               MOVE CM-RISK-FLAG   TO LK-RISK-FLAG
+               MOVE CM-LAST-UPDATED TO LK-LAST-UPDATED
                MOVE 'CUSTOMER FOUND' TO WS-RESPONSE
            ELSE
                MOVE 'CUSTOMER NOT FOUND' TO WS-RESPONSE
                MOVE SQLCODE TO WS-RETURN-CODE
+               MOVE 04 TO LK-RETURN-CODE
+           END-IF.
+           .
+
+       SEARCH-CUSTOMER.
+           MOVE ZERO TO LK-SEARCH-COUNT
+           MOVE SPACES TO LK-SEARCH-RESULTS (1)
+
+           MOVE '%' TO WS-SEARCH-NAME-PATTERN
+           IF LK-SEARCH-NAME NOT = SPACES
+               STRING '%' DELIMITED BY SIZE
+                      FUNCTION TRIM(LK-SEARCH-NAME) DELIMITED BY SIZE
+                      '%' DELIMITED BY SIZE
+                   INTO WS-SEARCH-NAME-PATTERN
+           END-IF
+
+           MOVE '%' TO WS-SEARCH-SSN-PATTERN
+           IF LK-SEARCH-SSN NOT = SPACES
+               STRING '%' DELIMITED BY SIZE
+                      FUNCTION TRIM(LK-SEARCH-SSN) DELIMITED BY SIZE
+                      '%' DELIMITED BY SIZE
+                   INTO WS-SEARCH-SSN-PATTERN
+           END-IF
+
+           EXEC SQL
+               DECLARE CURSOR_SEARCH CURSOR FOR
+               SELECT CUSTOMER_ID, NAME
+               FROM CUSTOMER_MASTER
+               WHERE (NAME LIKE :WS-SEARCH-NAME-PATTERN
+                      OR SSN LIKE :WS-SEARCH-SSN-PATTERN)
+                 AND (RECORD_STATUS IS NULL
+                      OR RECORD_STATUS NOT = 'CLOSED')
+               ORDER BY NAME
+           END-EXEC
+
+           EXEC SQL OPEN CURSOR_SEARCH END-EXEC
+
+           MOVE 1 TO WS-SEARCH-IDX
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-SEARCH-IDX > 10
+               EXEC SQL
+                   FETCH CURSOR_SEARCH
+                   INTO :LK-RESULT-CUSTOMER-ID (WS-SEARCH-IDX),
+                        :LK-RESULT-NAME (WS-SEARCH-IDX)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO LK-SEARCH-COUNT
+                   ADD 1 TO WS-SEARCH-IDX
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE CURSOR_SEARCH END-EXEC
+
+           IF LK-SEARCH-COUNT = ZERO
+               MOVE 'NO MATCHING CUSTOMERS FOUND' TO WS-RESPONSE
+               MOVE 04 TO LK-RETURN-CODE
+           ELSE
+               MOVE 'MATCHING CUSTOMERS FOUND' TO WS-RESPONSE
            END-IF.
            .
 
        UPDATE-CUSTOMER.
+           PERFORM VALIDATE-CUSTOMER-FIELDS
+
+           IF NOT FIELDS-ARE-VALID
+               CONTINUE
+           ELSE
+               EXEC SQL
+                   SELECT LAST_UPDATED INTO :WS-CURRENT-LAST-UPDATED
+                   FROM CUSTOMER_MASTER
+                   WHERE CUSTOMER_ID = :LK-CUSTOMER-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   MOVE 'CUSTOMER NOT FOUND' TO WS-RESPONSE
+                   MOVE SQLCODE TO WS-RETURN-CODE
+                   MOVE 04 TO LK-RETURN-CODE
+               ELSE IF WS-CURRENT-LAST-UPDATED NOT = LK-LAST-UPDATED
+                   MOVE 'RECORD CHANGED, REFRESH AND RETRY'
+                       TO WS-RESPONSE
+                   MOVE 16 TO LK-RETURN-CODE
+               ELSE
+                   MOVE 'UPDATE' TO WS-AUDIT-CHANGE-TYPE
+                   PERFORM CAPTURE-CUSTOMER-AUDIT-IMAGE
+
+                   MOVE FUNCTION CURRENT-TIMESTAMP
+                       TO WS-NEW-LAST-UPDATED
+
+                   EXEC SQL
+                       UPDATE CUSTOMER_MASTER
+                       SET NAME = :LK-NAME,
+                           ADDRESS = :LK-ADDRESS,
+                           PHONE = :LK-PHONE,
+                           EMAIL = :LK-EMAIL,
+                           SSN = :LK-SSN,
+                           SEGMENT = :LK-SEGMENT,
+                           RISK_FLAG = :LK-RISK-FLAG,
+                           LAST_UPDATED = :WS-NEW-LAST-UPDATED
+                       WHERE CUSTOMER_ID = :LK-CUSTOMER-ID
+                         AND LAST_UPDATED = :LK-LAST-UPDATED
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       MOVE 'CUSTOMER UPDATED SUCCESSFULLY'
+                           TO WS-RESPONSE
+                       MOVE WS-NEW-LAST-UPDATED TO LK-LAST-UPDATED
+                       PERFORM WRITE-CUSTOMER-AUDIT
+                   ELSE
+                       MOVE 'ERROR UPDATING CUSTOMER' TO WS-RESPONSE
+                       MOVE SQLCODE TO WS-RETURN-CODE
+                       MOVE 12 TO LK-RETURN-CODE
+                   END-IF
+               END-IF
+               END-IF
+           END-IF.
+           .
+
+       DELETE-CUSTOMER.
+           MOVE 'DELETE' TO WS-AUDIT-CHANGE-TYPE
+           PERFORM CAPTURE-CUSTOMER-AUDIT-IMAGE
+
+           MOVE FUNCTION CURRENT-TIMESTAMP TO WS-CLOSED-DATE
+
            EXEC SQL
                UPDATE CUSTOMER_MASTER
-               SET NAME = :LK-NAME,
-                   ADDRESS = :LK-ADDRESS,
-                   PHONE = :LK-PHONE,
-                   EMAIL = :LK-EMAIL,
-                   SSN = :LK-SSN
+               SET RECORD_STATUS = 'CLOSED',
+                   CLOSED_DATE = :WS-CLOSED-DATE
                WHERE CUSTOMER_ID = :LK-CUSTOMER-ID
            END-EXEC.
 
            IF SQLCODE = 0
-               MOVE 'CUSTOMER UPDATED SUCCESSFULLY' TO WS-RESPONSE
+               MOVE 'CUSTOMER CLOSED SUCCESSFULLY' TO WS-RESPONSE
+               PERFORM WRITE-CUSTOMER-AUDIT
            ELSE
-               MOVE 'ERROR UPDATING CUSTOMER' TO WS-RESPONSE
+               MOVE 'ERROR CLOSING CUSTOMER' TO WS-RESPONSE
                MOVE SQLCODE TO WS-RETURN-CODE
+               MOVE 12 TO LK-RETURN-CODE
            END-IF.
            .
 
-       DELETE-CUSTOMER.
+      * Snapshots the row as it stands immediately before the caller's
+      * mutating UPDATE runs. Called before that UPDATE so the values
+      * captured here are the before-image; WRITE-CUSTOMER-AUDIT then
+      * inserts this snapshot only if the mutation itself succeeds.
+       CAPTURE-CUSTOMER-AUDIT-IMAGE.
+           MOVE 'N' TO WS-AUDIT-IMAGE-FOUND
+
            EXEC SQL
-               DELETE FROM CUSTOMER_MASTER
+               SELECT NAME, ADDRESS, PHONE, EMAIL, SSN
+               INTO :WS-AUDIT-NAME, :WS-AUDIT-ADDRESS, :WS-AUDIT-PHONE,
+                    :WS-AUDIT-EMAIL, :WS-AUDIT-SSN
+               FROM CUSTOMER_MASTER
                WHERE CUSTOMER_ID = :LK-CUSTOMER-ID
-           END-EXEC.
+           END-EXEC
 
-           IF SQLCODE = 0
-               MOVE 'CUSTOMER DELETED SUCCESSFULLY' TO WS-RESPONSE
+           IF SQLCODE NOT = 0
+               DISPLAY 'CUSTOMER AUDIT: NO PRIOR ROW, SQLCODE: ' SQLCODE
            ELSE
-               MOVE 'ERROR DELETING CUSTOMER' TO WS-RESPONSE
-               MOVE SQLCODE TO WS-RETURN-CODE
+               MOVE 'Y' TO WS-AUDIT-IMAGE-FOUND
+           END-IF.
+
+       WRITE-CUSTOMER-AUDIT.
+           IF AUDIT-IMAGE-FOUND
+               MOVE FUNCTION CURRENT-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+
+               EXEC SQL
+                   INSERT INTO CUSTOMER_AUDIT
+                        (CUSTOMER_ID, CHANGED_AT, CHANGE_TYPE, NAME,
+                         ADDRESS, PHONE, EMAIL, SSN)
+                   VALUES (:LK-CUSTOMER-ID, :WS-AUDIT-TIMESTAMP,
+                           :WS-AUDIT-CHANGE-TYPE, :WS-AUDIT-NAME,
+                           :WS-AUDIT-ADDRESS, :WS-AUDIT-PHONE,
+                           :WS-AUDIT-EMAIL, :WS-AUDIT-SSN)
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'ERROR WRITING AUDIT ROW, SQLCODE: ' SQLCODE
+               END-IF
+           END-IF.
+           .
+
+       WRITE-SECURITY-AUDIT.
+           MOVE FUNCTION CURRENT-TIMESTAMP TO WS-SEC-TIMESTAMP
+
+           IF RC-SUCCESS
+               MOVE 'SUCCESS' TO WS-SEC-OUTCOME
+           ELSE
+               MOVE 'FAILURE' TO WS-SEC-OUTCOME
+           END-IF
+
+           EXEC SQL
+               INSERT INTO SECURITY_AUDIT_LOG
+                   (EMPLOYEE_ID, FUNCTION_CODE, PRIMARY_KEY, OUTCOME,
+                    LOGGED_AT)
+               VALUES
+                   (:LK-EMPLOYEE-ID, :WS-FUNCTION, :WS-CUSTOMER-ID,
+                    :WS-SEC-OUTCOME, :WS-SEC-TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR WRITING SECURITY AUDIT LOG, SQLCODE: '
+                   SQLCODE
            END-IF.
            .
