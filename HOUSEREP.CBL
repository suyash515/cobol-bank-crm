@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOUSEREP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO HOUSEPRM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-CUSTOMER-ID      PIC X(10).
+           05  PARM-MAX-DEPTH        PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-CURRENT-ID         PIC X(10).
+       01  HV-OTHER-ID           PIC X(10).
+       01  HV-REL-TYPE           PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-PARM-FILE-STATUS   PIC XX.
+
+      * Target customer and walk depth (req015) are read from
+      * HOUSEPRM, a small control file, in READ-TARGET-PARMS. These
+      * defaults apply only when HOUSEPRM is missing or empty.
+       01  WS-TARGET-CUSTOMER-ID PIC X(10) VALUE 'CUST000001'.
+       01  WS-MAX-DEPTH          PIC 9(01) VALUE 2.
+
+       01  WS-CUR-DEPTH          PIC 9(01) VALUE ZERO.
+       01  WS-IDX                PIC 9(03) VALUE ZERO.
+       01  WS-CHK-IDX            PIC 9(03) VALUE ZERO.
+       01  WS-FRONTIER-LIMIT     PIC 9(03) VALUE ZERO.
+       01  WS-ALREADY-PRESENT    PIC X VALUE 'N'.
+       01  WS-PARENT-PATH        PIC X(60) VALUE SPACES.
+       01  WS-RESPONSE           PIC X(100).
+
+       01  WS-HOUSEHOLD-TBL.
+           05  HH-COUNT          PIC 9(03) VALUE ZERO.
+           05  HH-ENTRIES OCCURS 100 TIMES.
+               10  HH-CUSTOMER-ID        PIC X(10).
+               10  HH-RELATIONSHIP-TYPE  PIC X(20).
+               10  HH-DEPTH              PIC 9(01).
+               10  HH-PATH               PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM READ-TARGET-PARMS
+
+           DISPLAY "GENERATING HOUSEHOLD ROLLUP REPORT"
+           DISPLAY "ROOT CUSTOMER: " WS-TARGET-CUSTOMER-ID
+           DISPLAY "MAX DEPTH    : " WS-MAX-DEPTH
+
+           MOVE WS-TARGET-CUSTOMER-ID TO HH-CUSTOMER-ID(1)
+           MOVE 'SELF'                TO HH-RELATIONSHIP-TYPE(1)
+           MOVE 0                     TO HH-DEPTH(1)
+           MOVE WS-TARGET-CUSTOMER-ID TO HH-PATH(1)
+           MOVE 1                     TO HH-COUNT
+
+           PERFORM VARYING WS-CUR-DEPTH FROM 1 BY 1
+                   UNTIL WS-CUR-DEPTH > WS-MAX-DEPTH
+               PERFORM EXPAND-FRONTIER
+           END-PERFORM
+
+           PERFORM REPORT-HOUSEHOLD
+
+           GOBACK.
+
+      * HOUSEPRM holds the one customer ID to roll up, since this is
+      * an on-demand per-customer tool (req015), not a full-file
+      * batch job - a missing or empty HOUSEPRM leaves the
+      * WORKING-STORAGE defaults above in place.
+       READ-TARGET-PARMS.
+           OPEN INPUT PARM-FILE
+
+           IF WS-PARM-FILE-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-CUSTOMER-ID NOT = SPACES
+                           MOVE PARM-CUSTOMER-ID TO
+                               WS-TARGET-CUSTOMER-ID
+                       END-IF
+                       IF PARM-MAX-DEPTH NOT = ZERO
+                           MOVE PARM-MAX-DEPTH TO WS-MAX-DEPTH
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       EXPAND-FRONTIER.
+           MOVE HH-COUNT TO WS-FRONTIER-LIMIT
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-FRONTIER-LIMIT
+               IF HH-DEPTH(WS-IDX) = WS-CUR-DEPTH - 1
+                   MOVE HH-CUSTOMER-ID(WS-IDX) TO HV-CURRENT-ID
+                   MOVE HH-PATH(WS-IDX)        TO WS-PARENT-PATH
+                   PERFORM EXPAND-MEMBER
+               END-IF
+           END-PERFORM.
+
+       EXPAND-MEMBER.
+           EXEC SQL
+               DECLARE REL_CURSOR CURSOR FOR
+               SELECT CASE WHEN PRIMARY_CUSTOMER_ID = :HV-CURRENT-ID
+                           THEN RELATED_CUSTOMER_ID
+                           ELSE PRIMARY_CUSTOMER_ID
+                      END,
+                      RELATIONSHIP_TYPE
+               FROM CUSTOMER_RELATIONSHIP
+               WHERE PRIMARY_CUSTOMER_ID = :HV-CURRENT-ID
+                  OR RELATED_CUSTOMER_ID = :HV-CURRENT-ID
+           END-EXEC
+
+           EXEC SQL OPEN REL_CURSOR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH REL_CURSOR INTO :HV-OTHER-ID, :HV-REL-TYPE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM ADD-HOUSEHOLD-MEMBER
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE REL_CURSOR END-EXEC.
+
+       ADD-HOUSEHOLD-MEMBER.
+           MOVE 'N' TO WS-ALREADY-PRESENT
+           PERFORM VARYING WS-CHK-IDX FROM 1 BY 1
+                   UNTIL WS-CHK-IDX > HH-COUNT
+               IF HH-CUSTOMER-ID(WS-CHK-IDX) = HV-OTHER-ID
+                   MOVE 'Y' TO WS-ALREADY-PRESENT
+               END-IF
+           END-PERFORM
+
+           IF WS-ALREADY-PRESENT = 'N' AND HH-COUNT < 100
+               ADD 1 TO HH-COUNT
+               MOVE HV-OTHER-ID  TO HH-CUSTOMER-ID(HH-COUNT)
+               MOVE HV-REL-TYPE  TO HH-RELATIONSHIP-TYPE(HH-COUNT)
+               MOVE WS-CUR-DEPTH TO HH-DEPTH(HH-COUNT)
+               STRING WS-PARENT-PATH DELIMITED BY SPACE
+                      ' -> '         DELIMITED BY SIZE
+                      HV-OTHER-ID    DELIMITED BY SIZE
+                   INTO HH-PATH(HH-COUNT)
+           END-IF.
+
+       REPORT-HOUSEHOLD.
+           DISPLAY "================================================="
+           DISPLAY "HOUSEHOLD GROUP FOR: " WS-TARGET-CUSTOMER-ID
+           DISPLAY "================================================="
+
+           IF HH-COUNT = 1
+               MOVE 'NO RELATED CUSTOMERS FOUND' TO WS-RESPONSE
+               DISPLAY WS-RESPONSE
+           ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > HH-COUNT
+                   DISPLAY "-------------------------------------------"
+                   DISPLAY "CUSTOMER ID  : " HH-CUSTOMER-ID(WS-IDX)
+                   DISPLAY "RELATIONSHIP : "
+                       HH-RELATIONSHIP-TYPE(WS-IDX)
+                   DISPLAY "DEPTH        : " HH-DEPTH(WS-IDX)
+                   DISPLAY "PATH         : " HH-PATH(WS-IDX)
+               END-PERFORM
+               MOVE 'HOUSEHOLD ROLLUP REPORT GENERATED' TO WS-RESPONSE
+           END-IF
+
+           DISPLAY "-------------------------------------------"
+           DISPLAY "TOTAL HOUSEHOLD MEMBERS: " HH-COUNT
+           DISPLAY WS-RESPONSE.
