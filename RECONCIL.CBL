@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RECONOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-ACCOUNT-ID         PIC X(12).
+       01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-STORED-BALANCE     PIC S9(9)V99 COMP-3.
+       01  HV-COMPUTED-BALANCE   PIC S9(9)V99 COMP-3.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-FILE-STATUS        PIC XX.
+           88  WS-FILE-OK        VALUE '00'.
+       01  WS-RESPONSE           PIC X(100).
+       01  WS-ACCOUNT-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT    PIC 9(5) VALUE ZERO.
+       01  WS-DIFFERENCE         PIC S9(9)V99 COMP-3.
+
+       01  WS-EXCEPTION-TBL.
+           05  EX-ENTRIES OCCURS 500 TIMES.
+               10  EX-ACCOUNT-ID      PIC X(12).
+               10  EX-CUSTOMER-ID     PIC X(10).
+               10  EX-STORED-BALANCE  PIC S9(9)V99 COMP-3.
+               10  EX-COMPUTED-BALANCE PIC S9(9)V99 COMP-3.
+               10  EX-DIFFERENCE      PIC S9(9)V99 COMP-3.
+       01  WS-EX-IDX             PIC 9(5).
+       01  WS-EX-MAX             PIC 9(5) VALUE 500.
+
+       01  WS-RUN-DATE           PIC X(26).
+
+       01  WS-TITLE-LINE.
+           05  FILLER            PIC X(20) VALUE SPACES.
+           05  FILLER            PIC X(50)
+               VALUE 'ACCOUNT/TRANSACTION RECONCILIATION EXCEPTIONS'.
+
+       01  WS-SUBTITLE-LINE.
+           05  FILLER            PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-SUB-RUN-DATE   PIC X(26).
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER            PIC X(14) VALUE 'ACCOUNT ID'.
+           05  FILLER            PIC X(13) VALUE 'CUSTOMER ID'.
+           05  FILLER            PIC X(18) VALUE 'STORED BALANCE'.
+           05  FILLER            PIC X(18) VALUE 'COMPUTED BALANCE'.
+           05  FILLER            PIC X(15) VALUE 'DIFFERENCE'.
+
+       01  WS-COLUMN-HEADING-2.
+           05  FILLER            PIC X(78) VALUE ALL '-'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ACCOUNT-ID     PIC X(14).
+           05  WS-DET-CUSTOMER-ID    PIC X(13).
+           05  WS-DET-STORED-BAL     PIC -(7)9.99.
+           05  FILLER                PIC X(4) VALUE SPACES.
+           05  WS-DET-COMPUTED-BAL   PIC -(7)9.99.
+           05  FILLER                PIC X(4) VALUE SPACES.
+           05  WS-DET-DIFFERENCE     PIC -(7)9.99.
+
+       01  WS-SUMMARY-LINE-1.
+           05  FILLER            PIC X(30)
+               VALUE 'ACCOUNTS CHECKED   : '.
+           05  WS-SUM-CHECKED    PIC ZZZZ9.
+
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER            PIC X(30)
+               VALUE 'EXCEPTIONS FOUND   : '.
+           05  WS-SUM-EXCEPTIONS PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "STARTING ACCOUNT/TRANSACTION RECONCILIATION"
+
+           MOVE FUNCTION CURRENT-TIMESTAMP TO WS-RUN-DATE
+
+           OPEN OUTPUT REPORT-FILE
+
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR OPENING REPORT FILE, STATUS: "
+                   WS-FILE-STATUS
+               MOVE 'RECONCILIATION FAILED - FILE OPEN ERROR' TO
+                   WS-RESPONSE
+           ELSE
+               EXEC SQL
+                   DECLARE RECON_CUR CURSOR FOR
+                   SELECT ACCOUNT_ID, CUSTOMER_ID, BALANCE
+                   FROM ACCOUNTS
+                   ORDER BY ACCOUNT_ID
+               END-EXEC
+
+               EXEC SQL OPEN RECON_CUR END-EXEC
+
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH RECON_CUR INTO
+                           :HV-ACCOUNT-ID,
+                           :HV-CUSTOMER-ID,
+                           :HV-STORED-BALANCE
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       PERFORM RECONCILE-ACCOUNT
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE RECON_CUR END-EXEC
+
+               PERFORM WRITE-REPORT
+
+               CLOSE REPORT-FILE
+
+               IF WS-EXCEPTION-COUNT = 0
+                   MOVE 'RECONCILIATION COMPLETE, NO EXCEPTIONS' TO
+                       WS-RESPONSE
+               ELSE
+                   MOVE 'RECONCILIATION COMPLETE, EXCEPTIONS FOUND' TO
+                       WS-RESPONSE
+               END-IF
+           END-IF
+
+           DISPLAY WS-RESPONSE
+           DISPLAY "ACCOUNTS CHECKED : " WS-ACCOUNT-COUNT
+           DISPLAY "EXCEPTIONS FOUND : " WS-EXCEPTION-COUNT
+
+           GOBACK.
+
+      * An account's transaction history should always sum to its
+      * stored BALANCE - any difference means a posting bug or a
+      * failed update left the two out of sync.
+       RECONCILE-ACCOUNT.
+           MOVE ZERO TO HV-COMPUTED-BALANCE
+
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0) INTO :HV-COMPUTED-BALANCE
+               FROM TRANSACTIONS
+               WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO HV-COMPUTED-BALANCE
+           END-IF
+
+           COMPUTE WS-DIFFERENCE =
+               HV-STORED-BALANCE - HV-COMPUTED-BALANCE
+
+           IF WS-DIFFERENCE NOT = 0
+               IF WS-EXCEPTION-COUNT < WS-EX-MAX
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE WS-EXCEPTION-COUNT TO WS-EX-IDX
+                   MOVE HV-ACCOUNT-ID TO EX-ACCOUNT-ID(WS-EX-IDX)
+                   MOVE HV-CUSTOMER-ID TO EX-CUSTOMER-ID(WS-EX-IDX)
+                   MOVE HV-STORED-BALANCE TO
+                       EX-STORED-BALANCE(WS-EX-IDX)
+                   MOVE HV-COMPUTED-BALANCE TO
+                       EX-COMPUTED-BALANCE(WS-EX-IDX)
+                   MOVE WS-DIFFERENCE TO EX-DIFFERENCE(WS-EX-IDX)
+               ELSE
+                   DISPLAY
+                       "WARNING: EXCEPTION TABLE FULL, SKIPPING: "
+                       HV-ACCOUNT-ID
+               END-IF
+           END-IF.
+
+       WRITE-REPORT.
+           MOVE WS-RUN-DATE TO WS-SUB-RUN-DATE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-TITLE-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-SUBTITLE-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-COLUMN-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-COLUMN-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING WS-EX-IDX FROM 1 BY 1
+                   UNTIL WS-EX-IDX > WS-EXCEPTION-COUNT
+               MOVE EX-ACCOUNT-ID(WS-EX-IDX) TO WS-DET-ACCOUNT-ID
+               MOVE EX-CUSTOMER-ID(WS-EX-IDX) TO WS-DET-CUSTOMER-ID
+               MOVE EX-STORED-BALANCE(WS-EX-IDX) TO WS-DET-STORED-BAL
+               MOVE EX-COMPUTED-BALANCE(WS-EX-IDX) TO
+                   WS-DET-COMPUTED-BAL
+               MOVE EX-DIFFERENCE(WS-EX-IDX) TO WS-DET-DIFFERENCE
+
+               MOVE SPACES TO REPORT-LINE
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-ACCOUNT-COUNT TO WS-SUM-CHECKED
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-EXCEPTION-COUNT TO WS-SUM-EXCEPTIONS
+           MOVE SPACES TO REPORT-LINE
+           MOVE WS-SUMMARY-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE.
