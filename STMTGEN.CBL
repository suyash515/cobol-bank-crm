@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATEMENT-FILE ASSIGN TO STMTOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  STATEMENT-FILE.
+       01  STATEMENT-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-ACCOUNT-ID         PIC X(12).
+       01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-ACCOUNT-TYPE       PIC X(20).
+       01  HV-BALANCE            PIC S9(9)V99 COMP-3.
+       01  HV-NAME               PIC X(50).
+       01  HV-ADDRESS            PIC X(100).
+
+       01  HV-TXN-TYPE           PIC X(10).
+       01  HV-AMOUNT             PIC S9(9)V99 COMP-3.
+       01  HV-DESCRIPTION        PIC X(100).
+      * TRANSACTIONS.TXN_DATE is a native DATE column (see TXNHIST's
+      * own HV-TXN-DATE), so the period bounds compared against it
+      * must be DATE-formatted (PIC X(10), 'YYYY-MM-DD'), not a full
+      * TIMESTAMP shape.
+       01  HV-PERIOD-FROM        PIC X(10).
+       01  HV-PERIOD-TO          PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-FILE-STATUS        PIC XX.
+           88  WS-FILE-OK        VALUE '00'.
+       01  WS-RESPONSE           PIC X(100).
+       01  WS-STATEMENT-COUNT    PIC 9(5) VALUE ZERO.
+       01  WS-TXN-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-AMOUNT-DISPLAY     PIC -(7)9.99.
+       01  WS-BALANCE-DISPLAY    PIC -(7)9.99.
+
+      * Statement period is normally supplied as a job parameter;
+      * hardcoded here since this shop has no PARM/ACCEPT convention
+      * for batch programs. Covers the prior calendar month on a
+      * monthly cycle.
+       01  WS-PERIOD-FROM        PIC X(10) VALUE '2026-07-01'.
+       01  WS-PERIOD-TO          PIC X(10) VALUE '2026-07-31'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "STARTING CUSTOMER STATEMENT GENERATION"
+           DISPLAY "STATEMENT PERIOD: " WS-PERIOD-FROM
+               " TO " WS-PERIOD-TO
+
+           MOVE WS-PERIOD-FROM TO HV-PERIOD-FROM
+           MOVE WS-PERIOD-TO   TO HV-PERIOD-TO
+
+           OPEN OUTPUT STATEMENT-FILE
+
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR OPENING STATEMENT FILE, STATUS: "
+                   WS-FILE-STATUS
+               MOVE 'STATEMENT GENERATION FAILED - FILE OPEN ERROR'
+                   TO WS-RESPONSE
+           ELSE
+               EXEC SQL
+                   DECLARE STMT_ACCT_CUR CURSOR FOR
+                   SELECT ACCOUNT_ID, CUSTOMER_ID, ACCOUNT_TYPE, BALANCE
+                   FROM ACCOUNTS
+                   WHERE ACCOUNT_STATUS = 'OPEN'
+                   ORDER BY CUSTOMER_ID, ACCOUNT_ID
+               END-EXEC
+
+               EXEC SQL OPEN STMT_ACCT_CUR END-EXEC
+
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH STMT_ACCT_CUR INTO
+                           :HV-ACCOUNT-ID,
+                           :HV-CUSTOMER-ID,
+                           :HV-ACCOUNT-TYPE,
+                           :HV-BALANCE
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       PERFORM GENERATE-ACCOUNT-STATEMENT
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE STMT_ACCT_CUR END-EXEC
+
+               CLOSE STATEMENT-FILE
+
+               IF WS-STATEMENT-COUNT = 0
+                   MOVE 'NO OPEN ACCOUNTS TO STATEMENT' TO WS-RESPONSE
+               ELSE
+                   MOVE 'STATEMENT GENERATION COMPLETE' TO WS-RESPONSE
+               END-IF
+           END-IF
+
+           DISPLAY WS-RESPONSE
+           DISPLAY "STATEMENTS GENERATED : " WS-STATEMENT-COUNT
+           DISPLAY "TRANSACTIONS PRINTED : " WS-TXN-COUNT
+
+           GOBACK.
+
+      * One statement per open account: customer details come from
+      * CUSTOMER_MASTER, activity for the period comes from
+      * TRANSACTIONS - the join CUSTMSTR/TXNHIST each only do one
+      * half of today.
+       GENERATE-ACCOUNT-STATEMENT.
+           MOVE SPACES TO HV-NAME HV-ADDRESS
+
+           EXEC SQL
+               SELECT NAME, ADDRESS INTO :HV-NAME, :HV-ADDRESS
+               FROM CUSTOMER_MASTER
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY
+                   "ERROR: NO CUSTOMER_MASTER RECORD FOR CUSTOMER: "
+                   HV-CUSTOMER-ID ", SKIPPING ACCOUNT: " HV-ACCOUNT-ID
+           ELSE
+               ADD 1 TO WS-STATEMENT-COUNT
+               PERFORM WRITE-STATEMENT-HEADER
+               PERFORM WRITE-STATEMENT-ACTIVITY
+               PERFORM WRITE-STATEMENT-FOOTER
+           END-IF.
+
+       WRITE-STATEMENT-HEADER.
+           MOVE SPACES TO STATEMENT-LINE
+           MOVE "========================================"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "STATEMENT FOR: " HV-NAME
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "ADDRESS      : " HV-ADDRESS
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "ACCOUNT      : " HV-ACCOUNT-ID
+                  " TYPE=" HV-ACCOUNT-TYPE
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "PERIOD       : " WS-PERIOD-FROM " TO "
+                  WS-PERIOD-TO
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           MOVE "----------------------------------------"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+       WRITE-STATEMENT-ACTIVITY.
+           EXEC SQL
+               DECLARE STMT_TXN_CUR CURSOR FOR
+               SELECT TXN_TYPE, AMOUNT, DESCRIPTION
+               FROM TRANSACTIONS
+               WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
+                 AND CUSTOMER_ID = :HV-CUSTOMER-ID
+                 AND TXN_DATE >= :HV-PERIOD-FROM
+                 AND TXN_DATE <= :HV-PERIOD-TO
+               ORDER BY TXN_DATE
+           END-EXEC
+
+           EXEC SQL OPEN STMT_TXN_CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH STMT_TXN_CUR INTO
+                       :HV-TXN-TYPE,
+                       :HV-AMOUNT,
+                       :HV-DESCRIPTION
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-TXN-COUNT
+                   MOVE HV-AMOUNT TO WS-AMOUNT-DISPLAY
+
+                   MOVE SPACES TO STATEMENT-LINE
+                   STRING "  " HV-TXN-TYPE
+                          " " WS-AMOUNT-DISPLAY
+                          " " HV-DESCRIPTION
+                       DELIMITED BY SIZE INTO STATEMENT-LINE
+                   END-STRING
+                   WRITE STATEMENT-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE STMT_TXN_CUR END-EXEC.
+
+       WRITE-STATEMENT-FOOTER.
+           MOVE HV-BALANCE TO WS-BALANCE-DISPLAY
+
+           MOVE SPACES TO STATEMENT-LINE
+           MOVE "----------------------------------------"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "CURRENT BALANCE: " WS-BALANCE-DISPLAY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           MOVE "========================================"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
