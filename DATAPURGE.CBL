@@ -14,86 +14,266 @@
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-COUNT-INTERACTIONS PIC S9(9) COMP-5.
+       01  HV-COUNT-COMPLAINTS   PIC S9(9) COMP-5.
+       01  HV-COUNT-RELATIONSHIPS PIC S9(9) COMP-5.
+       01  HV-COUNT-ACCOUNTS     PIC S9(9) COMP-5.
+       01  HV-COUNT-CUSTOMER     PIC S9(9) COMP-5.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  WS-RESPONSE           PIC X(100).
        01  WS-CONFIRMATION       PIC X VALUE SPACES.
            88  CONFIRM-YES       VALUE 'Y'.
            88  CONFIRM-NO        VALUE 'N'.
+           88  CONFIRM-PREVIEW   VALUE 'P'.
+       01  WS-OPEN-ACCOUNT-FOUND PIC X VALUE 'N'.
+           88  OPEN-ACCOUNT-FOUND    VALUE 'Y'.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05  LK-CUSTOMER-ID    PIC X(10).
            05  LK-CONFIRM-FLAG   PIC X(01).
+           05  LK-COUNT-INTERACTIONS    PIC 9(9).
+           05  LK-COUNT-COMPLAINTS      PIC 9(9).
+           05  LK-COUNT-RELATIONSHIPS   PIC 9(9).
+           05  LK-COUNT-ACCOUNTS        PIC 9(9).
+           05  LK-COUNT-CUSTOMER        PIC 9(9).
+           05  LK-RETURN-CODE    PIC 9(02).
+               88  RC-SUCCESS           VALUE 00.
+               88  RC-NOT-FOUND         VALUE 04.
+               88  RC-VALIDATION-ERROR  VALUE 08.
+               88  RC-SQL-ERROR         VALUE 12.
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
            MOVE LK-CUSTOMER-ID TO HV-CUSTOMER-ID
            MOVE LK-CONFIRM-FLAG TO WS-CONFIRMATION
+           MOVE 00 TO LK-RETURN-CODE
 
-           IF CONFIRM-YES
-               PERFORM PURGE-CUSTOMER-DATA
-           ELSE IF CONFIRM-NO
-               MOVE 'DATA PURGE CANCELLED BY USER' TO WS-RESPONSE
-               DISPLAY WS-RESPONSE
-           ELSE
-               MOVE 'INVALID CONFIRMATION FLAG' TO WS-RESPONSE
-               DISPLAY WS-RESPONSE
-           END-IF
+           EVALUATE TRUE
+               WHEN CONFIRM-YES
+                   PERFORM PURGE-CUSTOMER-DATA
+               WHEN CONFIRM-PREVIEW
+                   PERFORM PREVIEW-PURGE-COUNTS
+               WHEN CONFIRM-NO
+                   MOVE 'DATA PURGE CANCELLED BY USER' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
+                   DISPLAY WS-RESPONSE
+               WHEN OTHER
+                   MOVE 'INVALID CONFIRMATION FLAG' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
+                   DISPLAY WS-RESPONSE
+           END-EVALUATE.
 
            GOBACK.
 
+       PREVIEW-PURGE-COUNTS.
+           DISPLAY "PREVIEWING DATA PURGE FOR CUSTOMER: " HV-CUSTOMER-ID
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :HV-COUNT-INTERACTIONS
+               FROM CUSTOMER_INTERACTIONS
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :HV-COUNT-COMPLAINTS
+               FROM CUSTOMER_COMPLAINTS
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :HV-COUNT-RELATIONSHIPS
+               FROM CUSTOMER_RELATIONSHIP
+               WHERE PRIMARY_CUSTOMER_ID = :HV-CUSTOMER-ID
+                  OR RELATED_CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :HV-COUNT-ACCOUNTS
+               FROM ACCOUNTS
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :HV-COUNT-CUSTOMER
+               FROM CUSTOMER_MASTER
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           MOVE HV-COUNT-INTERACTIONS  TO LK-COUNT-INTERACTIONS
+           MOVE HV-COUNT-COMPLAINTS    TO LK-COUNT-COMPLAINTS
+           MOVE HV-COUNT-RELATIONSHIPS TO LK-COUNT-RELATIONSHIPS
+           MOVE HV-COUNT-ACCOUNTS      TO LK-COUNT-ACCOUNTS
+           MOVE HV-COUNT-CUSTOMER      TO LK-COUNT-CUSTOMER
+
+           MOVE 'PURGE PREVIEW - NO DATA DELETED' TO WS-RESPONSE
+           DISPLAY WS-RESPONSE
+           DISPLAY "INTERACTIONS : " HV-COUNT-INTERACTIONS
+           DISPLAY "COMPLAINTS   : " HV-COUNT-COMPLAINTS
+           DISPLAY "RELATIONSHIPS: " HV-COUNT-RELATIONSHIPS
+           DISPLAY "ACCOUNTS     : " HV-COUNT-ACCOUNTS
+           DISPLAY "CUSTOMER ROWS: " HV-COUNT-CUSTOMER.
+
        PURGE-CUSTOMER-DATA.
            DISPLAY "INITIATING DATA PURGE FOR CUSTOMER: " HV-CUSTOMER-ID
 
+           PERFORM CHECK-OPEN-ACCOUNTS
+
+           IF OPEN-ACCOUNT-FOUND
+               MOVE 'CUSTOMER HAS OPEN ACCOUNTS, PURGE BLOCKED'
+                   TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+           ELSE
+               PERFORM ARCHIVE-AND-PURGE-INTERACTIONS
+               IF LK-RETURN-CODE = 00
+                   PERFORM ARCHIVE-AND-PURGE-COMPLAINTS
+               END-IF
+               IF LK-RETURN-CODE = 00
+                   PERFORM ARCHIVE-AND-PURGE-RELATIONSHIPS
+               END-IF
+               IF LK-RETURN-CODE = 00
+                   PERFORM ARCHIVE-AND-PURGE-ACCOUNTS
+               END-IF
+               IF LK-RETURN-CODE = 00
+                   PERFORM ARCHIVE-AND-PURGE-CUSTOMER
+               ELSE
+                   MOVE 'DATA PURGE FAILED - PARTIAL PURGE, SEE LOG'
+                       TO WS-RESPONSE
+               END-IF
+           END-IF.
+           DISPLAY WS-RESPONSE.
+
+       CHECK-OPEN-ACCOUNTS.
+           MOVE 'N' TO WS-OPEN-ACCOUNT-FOUND
            EXEC SQL
-               DELETE FROM CUSTOMER_INTERACTIONS
+               SELECT 'Y' INTO :WS-OPEN-ACCOUNT-FOUND
+               FROM ACCOUNTS
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+                 AND (BALANCE NOT = 0
+                      OR ACCOUNT_STATUS IS NULL
+                      OR ACCOUNT_STATUS NOT = 'CLOSED')
+               FETCH FIRST 1 ROW ONLY
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'N' TO WS-OPEN-ACCOUNT-FOUND
+           END-IF.
+
+       ARCHIVE-AND-PURGE-INTERACTIONS.
+           EXEC SQL
+               INSERT INTO CUSTOMER_INTERACTIONS_ARCHIVE
+               SELECT * FROM CUSTOMER_INTERACTIONS
                WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
            END-EXEC
 
            IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
-               DISPLAY "ERROR PURGING INTERACTIONS: " SQLCODE
-           END-IF
+               DISPLAY "ERROR ARCHIVING INTERACTIONS: " SQLCODE
+               MOVE 12 TO LK-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   DELETE FROM CUSTOMER_INTERACTIONS
+                   WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+               END-EXEC
 
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   DISPLAY "ERROR PURGING INTERACTIONS: " SQLCODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF.
+
+       ARCHIVE-AND-PURGE-COMPLAINTS.
            EXEC SQL
-               DELETE FROM CUSTOMER_COMPLAINTS
+               INSERT INTO CUSTOMER_COMPLAINTS_ARCHIVE
+               SELECT * FROM CUSTOMER_COMPLAINTS
                WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
            END-EXEC
 
            IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
-               DISPLAY "ERROR PURGING COMPLAINTS: " SQLCODE
-           END-IF
+               DISPLAY "ERROR ARCHIVING COMPLAINTS: " SQLCODE
+               MOVE 12 TO LK-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   DELETE FROM CUSTOMER_COMPLAINTS
+                   WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   DISPLAY "ERROR PURGING COMPLAINTS: " SQLCODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF.
 
+       ARCHIVE-AND-PURGE-RELATIONSHIPS.
            EXEC SQL
-               DELETE FROM CUSTOMER_RELATIONSHIP
+               INSERT INTO CUSTOMER_RELATIONSHIP_ARCHIVE
+               SELECT * FROM CUSTOMER_RELATIONSHIP
                WHERE PRIMARY_CUSTOMER_ID = :HV-CUSTOMER-ID
                   OR RELATED_CUSTOMER_ID = :HV-CUSTOMER-ID
            END-EXEC
 
            IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
-               DISPLAY "ERROR PURGING RELATIONSHIPS: " SQLCODE
-           END-IF
+               DISPLAY "ERROR ARCHIVING RELATIONSHIPS: " SQLCODE
+               MOVE 12 TO LK-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   DELETE FROM CUSTOMER_RELATIONSHIP
+                   WHERE PRIMARY_CUSTOMER_ID = :HV-CUSTOMER-ID
+                      OR RELATED_CUSTOMER_ID = :HV-CUSTOMER-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   DISPLAY "ERROR PURGING RELATIONSHIPS: " SQLCODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF.
 
+       ARCHIVE-AND-PURGE-ACCOUNTS.
            EXEC SQL
-               DELETE FROM ACCOUNTS
+               INSERT INTO ACCOUNTS_ARCHIVE
+               SELECT * FROM ACCOUNTS
                WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
            END-EXEC
 
            IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
-               DISPLAY "ERROR PURGING ACCOUNTS: " SQLCODE
-           END-IF
+               DISPLAY "ERROR ARCHIVING ACCOUNTS: " SQLCODE
+               MOVE 12 TO LK-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   DELETE FROM ACCOUNTS
+                   WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+               END-EXEC
 
+               IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+                   DISPLAY "ERROR PURGING ACCOUNTS: " SQLCODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF.
+
+       ARCHIVE-AND-PURGE-CUSTOMER.
            EXEC SQL
-               DELETE FROM CUSTOMER_MASTER
+               INSERT INTO CUSTOMER_MASTER_ARCHIVE
+               SELECT * FROM CUSTOMER_MASTER
                WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
            END-EXEC
 
-           IF SQLCODE = 0
-               MOVE 'CUSTOMER DATA PURGED SUCCESSFULLY' TO WS-RESPONSE
-           ELSE
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "ERROR ARCHIVING CUSTOMER RECORD: " SQLCODE
                MOVE 'ERROR PURGING CUSTOMER RECORD' TO WS-RESPONSE
-               DISPLAY "SQLCODE: " SQLCODE
-           END-IF
+               MOVE 12 TO LK-RETURN-CODE
+           ELSE
+               EXEC SQL
+                   DELETE FROM CUSTOMER_MASTER
+                   WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+               END-EXEC
 
-           DISPLAY WS-RESPONSE.
+               IF SQLCODE = 0
+                   MOVE 'CUSTOMER DATA PURGED SUCCESSFULLY'
+                       TO WS-RESPONSE
+               ELSE
+                   MOVE 'ERROR PURGING CUSTOMER RECORD' TO WS-RESPONSE
+                   MOVE 12 TO LK-RETURN-CODE
+                   DISPLAY "SQLCODE: " SQLCODE
+               END-IF
+           END-IF.
