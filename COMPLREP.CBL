@@ -6,8 +6,19 @@
        SOURCE-COMPUTER. IBM-Z16.
        OBJECT-COMPUTER. IBM-Z16.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO COMPLOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(132).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -20,59 +31,272 @@
        01  HV-DESCRIPTION        PIC X(100).
        01  HV-RESOLUTION         PIC X(100).
        01  HV-RESOLVED-DATE      DATE.
+       01  HV-DAYS-OPEN          PIC S9(5).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01  WS-FILE-STATUS        PIC XX.
+           88  WS-FILE-OK        VALUE '00'.
        01  WS-COUNT              PIC 9(5) VALUE ZERO.
        01  WS-RESPONSE           PIC X(100).
+       01  WS-SLA-THRESHOLD-DAYS PIC 9(5) VALUE 15.
+       01  WS-BREACH-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-BREACH-TBL.
+           05  BR-ENTRIES OCCURS 500 TIMES.
+               10  BR-COMPLAINT-ID   PIC X(10).
+               10  BR-CUSTOMER-ID    PIC X(10).
+               10  BR-DAYS-OPEN      PIC 9(5).
+               10  BR-STATUS         PIC X(10).
+       01  WS-BR-IDX             PIC 9(5).
+
+       01  WS-STATUS-TBL.
+           05  ST-COUNT          PIC 9(3) VALUE ZERO.
+           05  ST-ENTRIES OCCURS 20 TIMES.
+               10  ST-STATUS-VALUE   PIC X(10).
+               10  ST-STATUS-COUNT   PIC 9(5).
+       01  WS-ST-IDX             PIC 9(3).
+       01  WS-ST-FOUND           PIC X VALUE 'N'.
+
+       01  WS-SUMMARY-TITLE-LINE.
+           05  FILLER            PIC X(40)
+               VALUE 'COMPLAINT SUMMARY BY STATUS'.
+
+       01  WS-SUMMARY-DETAIL-LINE.
+           05  WS-SUM-STATUS     PIC X(13).
+           05  WS-SUM-COUNT      PIC ZZZZ9.
+       01  WS-RUN-DATE           PIC X(26).
+       01  WS-PAGE-NUMBER        PIC 9(03) VALUE ZERO.
+       01  WS-LINES-ON-PAGE      PIC 9(02) VALUE ZERO.
+       01  WS-LINES-PER-PAGE     PIC 9(02) VALUE 20.
+
+       01  WS-TITLE-LINE.
+           05  FILLER            PIC X(20) VALUE SPACES.
+           05  FILLER            PIC X(40)
+               VALUE 'CUSTOMER COMPLAINT REPORT'.
+
+       01  WS-SUBTITLE-LINE.
+           05  FILLER            PIC X(11) VALUE 'RUN DATE: '.
+           05  WS-SUB-RUN-DATE   PIC X(26).
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(6)  VALUE 'PAGE: '.
+           05  WS-SUB-PAGE       PIC ZZ9.
+
+       01  WS-COLUMN-HEADING-1.
+           05  FILLER            PIC X(13) VALUE 'COMPLAINT ID'.
+           05  FILLER            PIC X(13) VALUE 'CUSTOMER ID'.
+           05  FILLER            PIC X(14) VALUE 'RECEIVED DATE'.
+           05  FILLER            PIC X(10) VALUE 'STATUS'.
+           05  FILLER            PIC X(40) VALUE 'DESCRIPTION'.
+
+       01  WS-COLUMN-HEADING-2.
+           05  FILLER            PIC X(132) VALUE ALL '-'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-COMPLAINT-ID   PIC X(13).
+           05  WS-DET-CUSTOMER-ID    PIC X(13).
+           05  WS-DET-DATE-RECEIVED  PIC X(14).
+           05  WS-DET-STATUS         PIC X(10).
+           05  WS-DET-DESCRIPTION    PIC X(40).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER            PIC X(25)
+               VALUE 'TOTAL COMPLAINTS PROCESSED: '.
+           05  WS-TOTAL-COUNT    PIC ZZZZ9.
+
+       01  WS-BREACH-TITLE-LINE.
+           05  FILLER            PIC X(40)
+               VALUE 'BREACHED SLA - COMPLAINTS OPEN PAST'.
+           05  WS-BR-THRESHOLD   PIC ZZZZ9.
+           05  FILLER            PIC X(6) VALUE ' DAYS'.
+
+       01  WS-BREACH-HEADING.
+           05  FILLER            PIC X(13) VALUE 'COMPLAINT ID'.
+           05  FILLER            PIC X(13) VALUE 'CUSTOMER ID'.
+           05  FILLER            PIC X(10) VALUE 'DAYS OPEN'.
+           05  FILLER            PIC X(10) VALUE 'STATUS'.
+
+       01  WS-BREACH-DETAIL-LINE.
+           05  WS-BRD-COMPLAINT-ID  PIC X(13).
+           05  WS-BRD-CUSTOMER-ID   PIC X(13).
+           05  WS-BRD-DAYS-OPEN     PIC ZZZZ9.
+           05  FILLER               PIC X(5) VALUE SPACES.
+           05  WS-BRD-STATUS        PIC X(10).
+
+       01  WS-BREACH-TOTAL-LINE.
+           05  FILLER            PIC X(25)
+               VALUE 'TOTAL SLA BREACHES: '.
+           05  WS-BREACH-TOTAL   PIC ZZZZ9.
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
            DISPLAY "GENERATING CUSTOMER COMPLAINT REPORT"
 
-           EXEC SQL
-               DECLARE COMPL_CURSOR CURSOR FOR
-               SELECT COMPLAINT_ID, CUSTOMER_ID, DATE_RECEIVED, STATUS,
-                      DESCRIPTION, RESOLUTION, RESOLVED_DATE
-               FROM CUSTOMER_COMPLAINTS
-               ORDER BY DATE_RECEIVED DESC
-           END-EXEC
+           MOVE FUNCTION CURRENT-TIMESTAMP TO WS-RUN-DATE
 
-           EXEC SQL OPEN COMPL_CURSOR END-EXEC
+           OPEN OUTPUT REPORT-FILE
+
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR OPENING REPORT FILE, STATUS: "
+                   WS-FILE-STATUS
+               MOVE 'COMPLAINT REPORT FAILED - FILE OPEN ERROR'
+                   TO WS-RESPONSE
+           ELSE
+               PERFORM WRITE-PAGE-HEADER
 
-           PERFORM UNTIL SQLCODE NOT = 0
                EXEC SQL
-                   FETCH COMPL_CURSOR INTO
-                       :HV-COMPLAINT-ID,
-                       :HV-CUSTOMER-ID,
-                       :HV-DATE-RECEIVED,
-                       :HV-STATUS,
-                       :HV-DESCRIPTION,
-                       :HV-RESOLUTION,
-                       :HV-RESOLVED-DATE
+                   DECLARE COMPL_CURSOR CURSOR FOR
+                   SELECT COMPLAINT_ID, CUSTOMER_ID, DATE_RECEIVED,
+                          STATUS, DESCRIPTION, RESOLUTION,
+                          RESOLVED_DATE,
+                          CASE WHEN RESOLVED_DATE IS NULL
+                               THEN DAYS(CURRENT DATE)
+                                    - DAYS(DATE_RECEIVED)
+                               ELSE -1
+                          END
+                   FROM CUSTOMER_COMPLAINTS
+                   ORDER BY DATE_RECEIVED DESC
                END-EXEC
 
-               IF SQLCODE = 0
-                   ADD 1 TO WS-COUNT
-                   DISPLAY "------------------------------"
-                   DISPLAY "Complaint ID  : " HV-COMPLAINT-ID
-                   DISPLAY "Customer ID   : " HV-CUSTOMER-ID
-                   DISPLAY "Received Date : " HV-DATE-RECEIVED
-                   DISPLAY "Status        : " HV-STATUS
-                   DISPLAY "Description   : " HV-DESCRIPTION
-                   DISPLAY "Resolution    : " HV-RESOLUTION
-                   DISPLAY "Resolved Date : " HV-RESOLVED-DATE
-                   DISPLAY "------------------------------"
-               END-IF
-           END-PERFORM
+               EXEC SQL OPEN COMPL_CURSOR END-EXEC
 
-           EXEC SQL CLOSE COMPL_CURSOR END-EXEC
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH COMPL_CURSOR INTO
+                           :HV-COMPLAINT-ID,
+                           :HV-CUSTOMER-ID,
+                           :HV-DATE-RECEIVED,
+                           :HV-STATUS,
+                           :HV-DESCRIPTION,
+                           :HV-RESOLUTION,
+                           :HV-RESOLVED-DATE,
+                           :HV-DAYS-OPEN
+                   END-EXEC
 
-           IF SQLCODE = 100 AND WS-COUNT = 0
-               MOVE 'NO COMPLAINT RECORDS FOUND' TO WS-RESPONSE
-           ELSE
-               MOVE 'COMPLAINT REPORT GENERATED' TO WS-RESPONSE
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-COUNT
+                       IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                           PERFORM WRITE-PAGE-HEADER
+                       END-IF
+                       PERFORM WRITE-DETAIL-LINE
+                       IF HV-DAYS-OPEN >= WS-SLA-THRESHOLD-DAYS
+                           PERFORM RECORD-SLA-BREACH
+                       END-IF
+                       PERFORM RECORD-STATUS-COUNT
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE COMPL_CURSOR END-EXEC
+
+               PERFORM WRITE-TOTAL-LINE
+               PERFORM WRITE-BREACH-SECTION
+               PERFORM WRITE-SUMMARY-SECTION
+
+               IF SQLCODE = 100 AND WS-COUNT = 0
+                   MOVE 'NO COMPLAINT RECORDS FOUND' TO WS-RESPONSE
+               ELSE
+                   MOVE 'COMPLAINT REPORT GENERATED' TO WS-RESPONSE
+               END-IF
+
+               CLOSE REPORT-FILE
            END-IF
 
            DISPLAY WS-RESPONSE
+           DISPLAY "COMPLAINTS PROCESSED: " WS-COUNT
            GOBACK.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-RUN-DATE    TO WS-SUB-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO WS-SUB-PAGE
+
+           IF WS-PAGE-NUMBER > 1
+               WRITE REPORT-LINE FROM SPACES
+           END-IF
+
+           WRITE REPORT-LINE FROM WS-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-SUBTITLE-LINE
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-1
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-2
+
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+
+       WRITE-DETAIL-LINE.
+           MOVE HV-COMPLAINT-ID  TO WS-DET-COMPLAINT-ID
+           MOVE HV-CUSTOMER-ID   TO WS-DET-CUSTOMER-ID
+           MOVE HV-DATE-RECEIVED TO WS-DET-DATE-RECEIVED
+           MOVE HV-STATUS        TO WS-DET-STATUS
+           MOVE HV-DESCRIPTION   TO WS-DET-DESCRIPTION
+
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       WRITE-TOTAL-LINE.
+           MOVE WS-COUNT TO WS-TOTAL-COUNT
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE.
+
+       RECORD-SLA-BREACH.
+           IF WS-BREACH-COUNT < 500
+               ADD 1 TO WS-BREACH-COUNT
+               MOVE HV-COMPLAINT-ID TO BR-COMPLAINT-ID(WS-BREACH-COUNT)
+               MOVE HV-CUSTOMER-ID  TO BR-CUSTOMER-ID(WS-BREACH-COUNT)
+               MOVE HV-DAYS-OPEN    TO BR-DAYS-OPEN(WS-BREACH-COUNT)
+               MOVE HV-STATUS       TO BR-STATUS(WS-BREACH-COUNT)
+           END-IF.
+
+       WRITE-BREACH-SECTION.
+           WRITE REPORT-LINE FROM SPACES
+           MOVE WS-SLA-THRESHOLD-DAYS TO WS-BR-THRESHOLD
+           WRITE REPORT-LINE FROM WS-BREACH-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-BREACH-HEADING
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-2
+
+           IF WS-BREACH-COUNT = ZERO
+               WRITE REPORT-LINE FROM SPACES
+           ELSE
+               PERFORM VARYING WS-BR-IDX FROM 1 BY 1
+                       UNTIL WS-BR-IDX > WS-BREACH-COUNT
+                   MOVE BR-COMPLAINT-ID(WS-BR-IDX)
+                       TO WS-BRD-COMPLAINT-ID
+                   MOVE BR-CUSTOMER-ID(WS-BR-IDX)
+                       TO WS-BRD-CUSTOMER-ID
+                   MOVE BR-DAYS-OPEN(WS-BR-IDX)
+                       TO WS-BRD-DAYS-OPEN
+                   MOVE BR-STATUS(WS-BR-IDX)
+                       TO WS-BRD-STATUS
+                   WRITE REPORT-LINE FROM WS-BREACH-DETAIL-LINE
+               END-PERFORM
+           END-IF
+
+           MOVE WS-BREACH-COUNT TO WS-BREACH-TOTAL
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM WS-BREACH-TOTAL-LINE.
+
+       RECORD-STATUS-COUNT.
+           MOVE 'N' TO WS-ST-FOUND
+           PERFORM VARYING WS-ST-IDX FROM 1 BY 1
+                   UNTIL WS-ST-IDX > ST-COUNT
+               IF ST-STATUS-VALUE(WS-ST-IDX) = HV-STATUS
+                   ADD 1 TO ST-STATUS-COUNT(WS-ST-IDX)
+                   MOVE 'Y' TO WS-ST-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-ST-FOUND = 'N' AND ST-COUNT < 20
+               ADD 1 TO ST-COUNT
+               MOVE HV-STATUS TO ST-STATUS-VALUE(ST-COUNT)
+               MOVE 1         TO ST-STATUS-COUNT(ST-COUNT)
+           END-IF.
+
+       WRITE-SUMMARY-SECTION.
+           WRITE REPORT-LINE FROM SPACES
+           WRITE REPORT-LINE FROM WS-SUMMARY-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-COLUMN-HEADING-2
+
+           PERFORM VARYING WS-ST-IDX FROM 1 BY 1
+                   UNTIL WS-ST-IDX > ST-COUNT
+               MOVE ST-STATUS-VALUE(WS-ST-IDX) TO WS-SUM-STATUS
+               MOVE ST-STATUS-COUNT(WS-ST-IDX) TO WS-SUM-COUNT
+               WRITE REPORT-LINE FROM WS-SUMMARY-DETAIL-LINE
+           END-PERFORM.
