@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMSTR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-ID          PIC X(12).
+       01  WS-FUNCTION            PIC X(08).
+           88  FUNC-OPEN          VALUE 'OPEN    '.
+           88  FUNC-CLOSE         VALUE 'CLOSE   '.
+           88  FUNC-FREEZE        VALUE 'FREEZE  '.
+           88  FUNC-UNFREEZE      VALUE 'UNFREEZE'.
+           88  FUNC-READ          VALUE 'READ    '.
+
+       01  WS-RESPONSE            PIC X(100).
+       01  WS-RETURN-CODE         PIC 9(04) COMP.
+
+       01  WS-CURRENT-STATUS      PIC X(10).
+       01  WS-CURRENT-BALANCE     PIC S9(9)V99 COMP-3.
+
+       01  WS-AUDIT-TIMESTAMP     PIC X(26).
+       01  WS-AUDIT-CHANGE-TYPE   PIC X(10).
+       01  WS-NEW-STATUS          PIC X(10).
+
+       01  WS-SEC-TIMESTAMP       PIC X(26).
+       01  WS-SEC-OUTCOME         PIC X(10).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-ACCOUNT-ID      PIC X(12).
+           05  LK-CUSTOMER-ID     PIC X(10).
+           05  LK-ACCOUNT-TYPE    PIC X(20).
+           05  LK-BALANCE         PIC S9(9)V99.
+           05  LK-ACCOUNT-STATUS  PIC X(10).
+           05  LK-FUNCTION        PIC X(08).
+           05  LK-EMPLOYEE-ID     PIC X(08).
+           05  LK-LAST-UPDATED    PIC X(26).
+           05  LK-RETURN-CODE     PIC 9(02).
+               88  RC-SUCCESS            VALUE 00.
+               88  RC-NOT-FOUND          VALUE 04.
+               88  RC-VALIDATION-ERROR   VALUE 08.
+               88  RC-SQL-ERROR          VALUE 12.
+               88  RC-CONFLICT           VALUE 16.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           MOVE LK-ACCOUNT-ID TO WS-ACCOUNT-ID.
+           MOVE LK-FUNCTION   TO WS-FUNCTION.
+           MOVE 00 TO LK-RETURN-CODE.
+
+           EVALUATE TRUE
+               WHEN FUNC-OPEN
+                   PERFORM OPEN-ACCOUNT
+               WHEN FUNC-READ
+                   PERFORM READ-ACCOUNT
+               WHEN FUNC-FREEZE
+                   PERFORM FREEZE-ACCOUNT
+               WHEN FUNC-UNFREEZE
+                   PERFORM UNFREEZE-ACCOUNT
+               WHEN FUNC-CLOSE
+                   PERFORM CLOSE-ACCOUNT
+               WHEN OTHER
+                   MOVE 'INVALID FUNCTION' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
+           END-EVALUATE.
+
+           PERFORM WRITE-SECURITY-AUDIT.
+
+           GOBACK.
+
+      * New accounts always open at a zero balance - RECONCIL.CBL
+      * requires ACCOUNTS.BALANCE to equal SUM(TRANSACTIONS.AMOUNT)
+      * for the account, and no TRANSACTIONS row is inserted here, so
+      * any nonzero LK-BALANCE supplied by the caller would become a
+      * permanent reconciliation exception. Funding happens through a
+      * subsequent deposit transaction, not through OPEN-ACCOUNT.
+       OPEN-ACCOUNT.
+           IF LK-ACCOUNT-ID = SPACES OR LK-CUSTOMER-ID = SPACES
+               MOVE 'ACCOUNT ID AND CUSTOMER ID ARE REQUIRED'
+                   TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+               MOVE ZERO TO LK-BALANCE
+
+               EXEC SQL
+                   INSERT INTO ACCOUNTS
+                        (ACCOUNT_ID, CUSTOMER_ID, ACCOUNT_TYPE, BALANCE,
+                         ACCOUNT_STATUS, OPENED_DATE, LAST_UPDATED)
+                   VALUES (:LK-ACCOUNT-ID, :LK-CUSTOMER-ID,
+                           :LK-ACCOUNT-TYPE, :LK-BALANCE, 'OPEN',
+                           :WS-AUDIT-TIMESTAMP, :WS-AUDIT-TIMESTAMP)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'ACCOUNT OPENED SUCCESSFULLY' TO WS-RESPONSE
+                   MOVE 'OPEN' TO WS-NEW-STATUS
+                   MOVE 'OPEN' TO WS-AUDIT-CHANGE-TYPE
+                   PERFORM WRITE-ACCOUNT-AUDIT
+               ELSE
+                   MOVE 'ERROR OPENING ACCOUNT' TO WS-RESPONSE
+                   MOVE SQLCODE TO WS-RETURN-CODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF.
+
+       READ-ACCOUNT.
+           EXEC SQL
+               SELECT CUSTOMER_ID, ACCOUNT_TYPE, BALANCE, ACCOUNT_STATUS,
+                      LAST_UPDATED
+               INTO :LK-CUSTOMER-ID, :LK-ACCOUNT-TYPE, :LK-BALANCE,
+                    :LK-ACCOUNT-STATUS, :LK-LAST-UPDATED
+               FROM ACCOUNTS
+               WHERE ACCOUNT_ID = :LK-ACCOUNT-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE 'ACCOUNT FOUND' TO WS-RESPONSE
+           ELSE
+               MOVE 'ACCOUNT NOT FOUND' TO WS-RESPONSE
+               MOVE SQLCODE TO WS-RETURN-CODE
+               MOVE 04 TO LK-RETURN-CODE
+           END-IF.
+
+       FREEZE-ACCOUNT.
+           PERFORM READ-CURRENT-STATUS
+
+           IF LK-RETURN-CODE NOT = 00
+               CONTINUE
+           ELSE IF WS-CURRENT-STATUS NOT = 'OPEN'
+               MOVE 'ONLY AN OPEN ACCOUNT CAN BE FROZEN'
+                   TO WS-RESPONSE
+               MOVE 16 TO LK-RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+
+               EXEC SQL
+                   UPDATE ACCOUNTS
+                   SET ACCOUNT_STATUS = 'FROZEN',
+                       LAST_UPDATED = :WS-AUDIT-TIMESTAMP
+                   WHERE ACCOUNT_ID = :LK-ACCOUNT-ID
+                     AND ACCOUNT_STATUS = 'OPEN'
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'ACCOUNT FROZEN SUCCESSFULLY' TO WS-RESPONSE
+                   MOVE 'FROZEN' TO WS-NEW-STATUS
+                   MOVE 'FREEZE' TO WS-AUDIT-CHANGE-TYPE
+                   PERFORM WRITE-ACCOUNT-AUDIT
+               ELSE
+                   MOVE 'ERROR FREEZING ACCOUNT' TO WS-RESPONSE
+                   MOVE SQLCODE TO WS-RETURN-CODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+           END-IF.
+
+       UNFREEZE-ACCOUNT.
+           PERFORM READ-CURRENT-STATUS
+
+           IF LK-RETURN-CODE NOT = 00
+               CONTINUE
+           ELSE IF WS-CURRENT-STATUS NOT = 'FROZEN'
+               MOVE 'ONLY A FROZEN ACCOUNT CAN BE UNFROZEN'
+                   TO WS-RESPONSE
+               MOVE 16 TO LK-RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+
+               EXEC SQL
+                   UPDATE ACCOUNTS
+                   SET ACCOUNT_STATUS = 'OPEN',
+                       LAST_UPDATED = :WS-AUDIT-TIMESTAMP
+                   WHERE ACCOUNT_ID = :LK-ACCOUNT-ID
+                     AND ACCOUNT_STATUS = 'FROZEN'
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'ACCOUNT UNFROZEN SUCCESSFULLY' TO WS-RESPONSE
+                   MOVE 'OPEN' TO WS-NEW-STATUS
+                   MOVE 'UNFREEZE' TO WS-AUDIT-CHANGE-TYPE
+                   PERFORM WRITE-ACCOUNT-AUDIT
+               ELSE
+                   MOVE 'ERROR UNFREEZING ACCOUNT' TO WS-RESPONSE
+                   MOVE SQLCODE TO WS-RETURN-CODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+           END-IF.
+
+       CLOSE-ACCOUNT.
+           PERFORM READ-CURRENT-STATUS
+
+           IF LK-RETURN-CODE NOT = 00
+               CONTINUE
+           ELSE IF WS-CURRENT-STATUS = 'CLOSED'
+               MOVE 'ACCOUNT ALREADY CLOSED' TO WS-RESPONSE
+               MOVE 16 TO LK-RETURN-CODE
+           ELSE IF WS-CURRENT-BALANCE NOT = 0
+               MOVE 'ACCOUNT HAS A NONZERO BALANCE, CLOSE BLOCKED'
+                   TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+           ELSE
+               MOVE FUNCTION CURRENT-TIMESTAMP TO WS-AUDIT-TIMESTAMP
+
+               EXEC SQL
+                   UPDATE ACCOUNTS
+                   SET ACCOUNT_STATUS = 'CLOSED',
+                       CLOSED_DATE = :WS-AUDIT-TIMESTAMP,
+                       LAST_UPDATED = :WS-AUDIT-TIMESTAMP
+                   WHERE ACCOUNT_ID = :LK-ACCOUNT-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE 'ACCOUNT CLOSED SUCCESSFULLY' TO WS-RESPONSE
+                   MOVE 'CLOSED' TO WS-NEW-STATUS
+                   MOVE 'CLOSE' TO WS-AUDIT-CHANGE-TYPE
+                   PERFORM WRITE-ACCOUNT-AUDIT
+               ELSE
+                   MOVE 'ERROR CLOSING ACCOUNT' TO WS-RESPONSE
+                   MOVE SQLCODE TO WS-RETURN-CODE
+                   MOVE 12 TO LK-RETURN-CODE
+               END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+       READ-CURRENT-STATUS.
+           MOVE SPACES TO WS-CURRENT-STATUS
+           MOVE ZERO TO WS-CURRENT-BALANCE
+
+           EXEC SQL
+               SELECT ACCOUNT_STATUS, BALANCE
+               INTO :WS-CURRENT-STATUS, :WS-CURRENT-BALANCE
+               FROM ACCOUNTS
+               WHERE ACCOUNT_ID = :LK-ACCOUNT-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'ACCOUNT NOT FOUND' TO WS-RESPONSE
+               MOVE SQLCODE TO WS-RETURN-CODE
+               MOVE 04 TO LK-RETURN-CODE
+           END-IF.
+
+       WRITE-ACCOUNT-AUDIT.
+           EXEC SQL
+               INSERT INTO ACCOUNT_AUDIT
+                    (ACCOUNT_ID, CHANGED_AT, CHANGE_TYPE, OLD_STATUS,
+                     NEW_STATUS)
+               VALUES (:LK-ACCOUNT-ID, :WS-AUDIT-TIMESTAMP,
+                       :WS-AUDIT-CHANGE-TYPE, :WS-CURRENT-STATUS,
+                       :WS-NEW-STATUS)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR WRITING ACCOUNT AUDIT ROW, SQLCODE: '
+                   SQLCODE
+           END-IF.
+
+       WRITE-SECURITY-AUDIT.
+           MOVE FUNCTION CURRENT-TIMESTAMP TO WS-SEC-TIMESTAMP
+
+           IF RC-SUCCESS
+               MOVE 'SUCCESS' TO WS-SEC-OUTCOME
+           ELSE
+               MOVE 'FAILURE' TO WS-SEC-OUTCOME
+           END-IF
+
+           EXEC SQL
+               INSERT INTO SECURITY_AUDIT_LOG
+                   (EMPLOYEE_ID, FUNCTION_CODE, PRIMARY_KEY, OUTCOME,
+                    LOGGED_AT)
+               VALUES
+                   (:LK-EMPLOYEE-ID, :WS-FUNCTION, :WS-ACCOUNT-ID,
+                    :WS-SEC-OUTCOME, :WS-SEC-TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'ERROR WRITING SECURITY AUDIT LOG, SQLCODE: '
+                   SQLCODE
+           END-IF.
