@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAIMPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IMPORT-FILE ASSIGN TO DATAOUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  IMPORT-FILE.
+       01  IMPORT-RECORD.
+           05  IMR-CUSTOMER-ID   PIC X(10).
+           05  IMR-NAME          PIC X(50).
+           05  IMR-ADDRESS       PIC X(100).
+           05  IMR-PHONE         PIC X(15).
+           05  IMR-EMAIL         PIC X(50).
+           05  IMR-SEGMENT       PIC X(20).
+           05  FILLER            PIC X(55).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-NAME               PIC X(50).
+       01  HV-ADDRESS            PIC X(100).
+       01  HV-PHONE              PIC X(15).
+       01  HV-EMAIL              PIC X(50).
+       01  HV-SEGMENT            PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-FILE-STATUS        PIC XX.
+           88  WS-FILE-OK        VALUE '00'.
+           88  WS-FILE-EOF       VALUE '10'.
+       01  WS-RESPONSE           PIC X(100).
+       01  WS-FOUND              PIC X VALUE 'N'.
+       01  WS-INSERTED-COUNT     PIC 9(5) VALUE ZERO.
+       01  WS-UPDATED-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-ERROR-COUNT        PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "STARTING CUSTOMER DATA IMPORT"
+
+           OPEN INPUT IMPORT-FILE
+
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR OPENING IMPORT FILE, STATUS: "
+                   WS-FILE-STATUS
+           ELSE
+               PERFORM UNTIL WS-FILE-EOF
+                   READ IMPORT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM PROCESS-IMPORT-RECORD
+                   END-READ
+               END-PERFORM
+
+               CLOSE IMPORT-FILE
+           END-IF
+
+           DISPLAY "CUSTOMERS INSERTED: " WS-INSERTED-COUNT
+           DISPLAY "CUSTOMERS UPDATED : " WS-UPDATED-COUNT
+           DISPLAY "RECORDS IN ERROR  : " WS-ERROR-COUNT
+
+           IF WS-ERROR-COUNT = 0
+               MOVE 'CUSTOMER DATA IMPORT COMPLETE' TO WS-RESPONSE
+           ELSE
+               MOVE 'CUSTOMER DATA IMPORT COMPLETED WITH ERRORS'
+                   TO WS-RESPONSE
+           END-IF
+
+           DISPLAY WS-RESPONSE
+           GOBACK.
+
+       PROCESS-IMPORT-RECORD.
+           MOVE IMR-CUSTOMER-ID TO HV-CUSTOMER-ID
+           MOVE IMR-NAME        TO HV-NAME
+           MOVE IMR-ADDRESS     TO HV-ADDRESS
+           MOVE IMR-PHONE       TO HV-PHONE
+           MOVE IMR-EMAIL       TO HV-EMAIL
+           MOVE IMR-SEGMENT     TO HV-SEGMENT
+
+           IF HV-CUSTOMER-ID = SPACES
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "SKIPPING RECORD WITH NO CUSTOMER ID"
+           ELSE
+               MOVE 'N' TO WS-FOUND
+               EXEC SQL
+                   SELECT 'X' INTO :WS-FOUND
+                   FROM CUSTOMER_MASTER
+                   WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   PERFORM UPDATE-IMPORTED-CUSTOMER
+               ELSE
+                   PERFORM INSERT-IMPORTED-CUSTOMER
+               END-IF
+           END-IF.
+
+       INSERT-IMPORTED-CUSTOMER.
+           EXEC SQL
+               INSERT INTO CUSTOMER_MASTER
+                   (CUSTOMER_ID, NAME, ADDRESS, PHONE, EMAIL, SEGMENT)
+               VALUES
+                   (:HV-CUSTOMER-ID, :HV-NAME, :HV-ADDRESS,
+                    :HV-PHONE, :HV-EMAIL, :HV-SEGMENT)
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-INSERTED-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "ERROR INSERTING CUSTOMER " HV-CUSTOMER-ID
+                   " SQLCODE:" SQLCODE
+           END-IF.
+
+       UPDATE-IMPORTED-CUSTOMER.
+           EXEC SQL
+               UPDATE CUSTOMER_MASTER
+               SET NAME = :HV-NAME,
+                   ADDRESS = :HV-ADDRESS,
+                   PHONE = :HV-PHONE,
+                   EMAIL = :HV-EMAIL,
+                   SEGMENT = :HV-SEGMENT
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               ADD 1 TO WS-UPDATED-COUNT
+           ELSE
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "ERROR UPDATING CUSTOMER " HV-CUSTOMER-ID
+                   " SQLCODE:" SQLCODE
+           END-IF.
