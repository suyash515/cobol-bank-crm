@@ -17,17 +17,60 @@
        01  HV-NAME               PIC X(50).
        01  HV-SSN                PIC X(11).
        01  HV-RISK-FLAG          PIC X(20).
+       01  HV-OLD-RISK-FLAG      PIC X(20).
        01  HV-MATCHED-LIST       PIC X(20).
+       01  HV-MATCH-TYPE         PIC X(10).
+       01  HV-AUDIT-TIMESTAMP    PIC X(26).
+       01  HV-WL-SSN             PIC X(11).
+       01  HV-WL-NAME            PIC X(50).
+       01  HV-WL-LIST-TYPE       PIC X(20).
+       01  HV-RUN-MODE           PIC X(01).
+       01  HV-LAST-RUN-TIMESTAMP PIC X(26).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  WS-FLAGGED-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-CLEARED-COUNT      PIC 9(5) VALUE ZERO.
        01  WS-RESPONSE           PIC X(100).
+       01  WS-WATCHLIST-LOAD-OK  PIC X VALUE 'Y'.
+           88  WATCHLIST-LOAD-OK     VALUE 'Y'.
+
+      * Sized for the real OFAC/AML watchlist, which runs to thousands
+      * of names, rather than the couple of entries this used to
+      * simulate.
        01  WS-WATCHLIST-TBL.
-           05  WL-IDX            PIC 9(3) VALUE 1.
-           05  WL-ENTRIES OCCURS 100 TIMES.
+           05  WL-IDX            PIC 9(5) VALUE 1.
+           05  WL-ENTRIES OCCURS 5000 TIMES.
                10  WL-SSN        PIC X(11).
                10  WL-NAME       PIC X(50).
                10  WL-LIST-TYPE  PIC X(20).
+       01  WS-WATCHLIST-COUNT    PIC 9(5) VALUE ZERO.
+       01  WS-WATCHLIST-MAX      PIC 9(5) VALUE 5000.
+
+       01  WS-NAME-PARTS.
+           05  WS-HV-FIRST-NAME  PIC X(50).
+           05  WS-HV-LAST-NAME   PIC X(50).
+           05  WS-WL-FIRST-NAME  PIC X(50).
+           05  WS-WL-LAST-NAME   PIC X(50).
+           05  WS-CURRENT-WL-NAME PIC X(50).
+           05  WS-NAME-POINTER   PIC 9(3).
+
+      * Commarea passed to MQSENDR (request 031) to push a
+      * compliance-facing alert when a new risk flag is set.
+       01  WS-MQSENDR-COMMAREA.
+           05  WS-ALERT-TARGET-QUEUE  PIC X(48).
+           05  WS-ALERT-MESSAGE-TEXT  PIC X(1024).
+           05  WS-ALERT-RETURN-CODE   PIC 9(02).
+
+      * Incremental-run control: run mode is normally supplied as a
+      * job parameter; hardcoded here since this shop has no
+      * PARM/ACCEPT convention for batch programs. 'F' rescans the
+      * whole CUSTOMER_MASTER table (needed periodically to catch
+      * watchlist-side changes); 'I' screens only customers whose
+      * LAST_UPDATED is on or after WS-LAST-RUN-TIMESTAMP.
+       01  WS-RUN-MODE           PIC X(01) VALUE 'F'.
+           88  RUN-MODE-FULL         VALUE 'F'.
+           88  RUN-MODE-INCREMENTAL  VALUE 'I'.
+       01  WS-LAST-RUN-TIMESTAMP PIC X(26) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -36,58 +79,167 @@
 
            PERFORM LOAD-WATCHLIST
 
+           IF NOT WATCHLIST-LOAD-OK
+               DISPLAY "ABORTING: WATCHLIST LOAD FAILED, RISK "
+                   "FLAGGING SKIPPED TO AVOID CLEARING VALID FLAGS"
+           ELSE
+               MOVE WS-RUN-MODE             TO HV-RUN-MODE
+               MOVE WS-LAST-RUN-TIMESTAMP   TO HV-LAST-RUN-TIMESTAMP
+
+               EXEC SQL
+                   DECLARE CURSOR_CUST CURSOR FOR
+                   SELECT CUSTOMER_ID, NAME, SSN
+                   FROM CUSTOMER_MASTER
+                   WHERE :HV-RUN-MODE = 'F'
+                      OR LAST_UPDATED >= :HV-LAST-RUN-TIMESTAMP
+               END-EXEC
+
+               EXEC SQL OPEN CURSOR_CUST END-EXEC
+
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL
+                       FETCH CURSOR_CUST INTO
+                           :HV-CUSTOMER-ID,
+                           :HV-NAME,
+                           :HV-SSN
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       PERFORM CHECK-WATCHLIST
+                       IF HV-RISK-FLAG NOT = SPACES
+                           PERFORM UPDATE-RISK-FLAG
+                       ELSE
+                           PERFORM CLEAR-STALE-RISK-FLAG
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               EXEC SQL CLOSE CURSOR_CUST END-EXEC
+
+               DISPLAY "RISK FLAGGING COMPLETE. CUSTOMERS FLAGGED: "
+                   WS-FLAGGED-COUNT
+               DISPLAY "STALE RISK FLAGS CLEARED: " WS-CLEARED-COUNT
+           END-IF.
+
+           GOBACK.
+
+       LOAD-WATCHLIST.
+           DISPLAY "LOADING WATCHLIST ENTRIES FROM WATCHLIST_ENTRIES"
+           MOVE ZERO TO WS-WATCHLIST-COUNT
+           MOVE 1 TO WL-IDX
+           MOVE 'Y' TO WS-WATCHLIST-LOAD-OK
+
            EXEC SQL
-               DECLARE CURSOR_CUST CURSOR FOR
-               SELECT CUSTOMER_ID, NAME, SSN
-               FROM CUSTOMER_MASTER
-           END-EXEC.
+               DECLARE CURSOR_WATCHLIST CURSOR FOR
+               SELECT SSN, NAME, LIST_TYPE
+               FROM WATCHLIST_ENTRIES
+           END-EXEC
 
-           EXEC SQL OPEN CURSOR_CUST END-EXEC.
+           EXEC SQL OPEN CURSOR_WATCHLIST END-EXEC
 
            PERFORM UNTIL SQLCODE NOT = 0
+                   OR WS-WATCHLIST-COUNT >= WS-WATCHLIST-MAX
                EXEC SQL
-                   FETCH CURSOR_CUST INTO
-                       :HV-CUSTOMER-ID,
-                       :HV-NAME,
-                       :HV-SSN
+                   FETCH CURSOR_WATCHLIST INTO
+                       :HV-WL-SSN,
+                       :HV-WL-NAME,
+                       :HV-WL-LIST-TYPE
                END-EXEC
 
                IF SQLCODE = 0
-                   PERFORM CHECK-WATCHLIST
-                   IF HV-RISK-FLAG NOT = SPACES
-                       PERFORM UPDATE-RISK-FLAG
-                   END-IF
+                   ADD 1 TO WS-WATCHLIST-COUNT
+                   MOVE HV-WL-SSN       TO WL-SSN(WS-WATCHLIST-COUNT)
+                   MOVE HV-WL-NAME      TO WL-NAME(WS-WATCHLIST-COUNT)
+                   MOVE HV-WL-LIST-TYPE TO
+                       WL-LIST-TYPE(WS-WATCHLIST-COUNT)
                END-IF
-           END-PERFORM.
+           END-PERFORM
 
-           EXEC SQL CLOSE CURSOR_CUST END-EXEC.
+           EXEC SQL CLOSE CURSOR_WATCHLIST END-EXEC
 
-           DISPLAY "RISK FLAGGING COMPLETE. CUSTOMERS FLAGGED: " WS-FLAGGED-COUNT
-           GOBACK.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY "ERROR LOADING WATCHLIST, SQLCODE: " SQLCODE
+               MOVE 'N' TO WS-WATCHLIST-LOAD-OK
+           END-IF
 
-       LOAD-WATCHLIST.
-           DISPLAY "LOADING SIMULATED WATCHLIST ENTRIES"
-           MOVE '123-45-6789' TO WL-SSN (1)
-           MOVE 'JOHN DOE'    TO WL-NAME (1)
-           MOVE 'AML'         TO WL-LIST-TYPE (1)
-
-           MOVE '999-99-9999' TO WL-SSN (2)
-           MOVE 'JANE BLACK'  TO WL-NAME (2)
-           MOVE 'FATCA'       TO WL-LIST-TYPE (2)
+           IF WS-WATCHLIST-COUNT >= WS-WATCHLIST-MAX
+               DISPLAY
+                   "WARNING: WATCHLIST TRUNCATED AT MAX TABLE SIZE: "
+                   WS-WATCHLIST-MAX
+           END-IF
 
-           MOVE 2 TO WL-IDX.
+           DISPLAY "WATCHLIST ENTRIES LOADED: " WS-WATCHLIST-COUNT.
 
        CHECK-WATCHLIST.
            MOVE SPACES TO HV-RISK-FLAG
-           PERFORM VARYING WL-IDX FROM 1 BY 1 UNTIL WL-IDX > 2
-               IF HV-SSN = WL-SSN(WL-IDX)
+           MOVE SPACES TO HV-MATCHED-LIST
+           MOVE SPACES TO HV-MATCH-TYPE
+           PERFORM SPLIT-CUSTOMER-NAME
+
+           PERFORM VARYING WL-IDX FROM 1 BY 1
+                   UNTIL WL-IDX > WS-WATCHLIST-COUNT
+               IF HV-SSN NOT = SPACES
+                       AND HV-SSN = WL-SSN(WL-IDX)
                    MOVE WL-LIST-TYPE(WL-IDX) TO HV-RISK-FLAG
                    MOVE WL-LIST-TYPE(WL-IDX) TO HV-MATCHED-LIST
+                   MOVE 'SSN'                TO HV-MATCH-TYPE
                    EXIT PERFORM
+               ELSE
+                   MOVE WL-NAME(WL-IDX) TO WS-CURRENT-WL-NAME
+                   PERFORM SPLIT-WATCHLIST-NAME
+                   IF WS-HV-LAST-NAME NOT = SPACES
+                           AND WS-HV-LAST-NAME = WS-WL-LAST-NAME
+                           AND FUNCTION UPPER-CASE(HV-NAME)(1:1)
+                               = WS-CURRENT-WL-NAME(1:1)
+                       MOVE WL-LIST-TYPE(WL-IDX) TO HV-RISK-FLAG
+                       MOVE WL-LIST-TYPE(WL-IDX) TO HV-MATCHED-LIST
+                       MOVE 'NAME'               TO HV-MATCH-TYPE
+                       EXIT PERFORM
+                   END-IF
                END-IF
            END-PERFORM.
 
+      * Approximates "normalized last name plus first initial"
+      * matching: names in CUSTOMER_MASTER and WATCHLIST_ENTRIES are
+      * stored as "FIRSTNAME LASTNAME", so the first token is the
+      * first name and everything after the first space is the last
+      * name.
+       SPLIT-CUSTOMER-NAME.
+           MOVE SPACES TO WS-HV-FIRST-NAME WS-HV-LAST-NAME
+           MOVE 1 TO WS-NAME-POINTER
+           UNSTRING FUNCTION UPPER-CASE(HV-NAME) DELIMITED BY SPACE
+               INTO WS-HV-FIRST-NAME
+               WITH POINTER WS-NAME-POINTER
+           END-UNSTRING
+           IF WS-NAME-POINTER <= LENGTH OF HV-NAME
+               MOVE FUNCTION UPPER-CASE(HV-NAME)(WS-NAME-POINTER:)
+                   TO WS-HV-LAST-NAME
+           END-IF
+           MOVE FUNCTION TRIM(WS-HV-LAST-NAME) TO WS-HV-LAST-NAME.
+
+       SPLIT-WATCHLIST-NAME.
+           MOVE SPACES TO WS-WL-FIRST-NAME WS-WL-LAST-NAME
+           MOVE FUNCTION UPPER-CASE(WS-CURRENT-WL-NAME)
+               TO WS-CURRENT-WL-NAME
+           MOVE 1 TO WS-NAME-POINTER
+           UNSTRING WS-CURRENT-WL-NAME DELIMITED BY SPACE
+               INTO WS-WL-FIRST-NAME
+               WITH POINTER WS-NAME-POINTER
+           END-UNSTRING
+           IF WS-NAME-POINTER <= LENGTH OF WS-CURRENT-WL-NAME
+               MOVE WS-CURRENT-WL-NAME(WS-NAME-POINTER:)
+                   TO WS-WL-LAST-NAME
+           END-IF
+           MOVE FUNCTION TRIM(WS-WL-LAST-NAME) TO WS-WL-LAST-NAME.
+
        UPDATE-RISK-FLAG.
+           MOVE SPACES TO HV-OLD-RISK-FLAG
+           EXEC SQL
+               SELECT RISK_FLAG INTO :HV-OLD-RISK-FLAG
+               FROM CUSTOMER_MASTER
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
            EXEC SQL
                UPDATE CUSTOMER_MASTER
                SET RISK_FLAG = :HV-RISK-FLAG
@@ -98,7 +250,73 @@
                ADD 1 TO WS-FLAGGED-COUNT
                DISPLAY "FLAGGED CUSTOMER: " HV-CUSTOMER-ID
                DISPLAY "MATCHED LIST TYPE: " HV-MATCHED-LIST
+               PERFORM WRITE-RISK-FLAG-AUDIT
+               IF HV-OLD-RISK-FLAG NOT = HV-RISK-FLAG
+                   PERFORM SEND-COMPLIANCE-ALERT
+               END-IF
            ELSE
                DISPLAY "ERROR FLAGGING CUSTOMER " HV-CUSTOMER-ID
                DISPLAY "SQLCODE: " SQLCODE
            END-IF.
+
+       CLEAR-STALE-RISK-FLAG.
+           MOVE SPACES TO HV-OLD-RISK-FLAG
+           EXEC SQL
+               SELECT RISK_FLAG INTO :HV-OLD-RISK-FLAG
+               FROM CUSTOMER_MASTER
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND HV-OLD-RISK-FLAG NOT = SPACES
+               EXEC SQL
+                   UPDATE CUSTOMER_MASTER
+                   SET RISK_FLAG = SPACES
+                   WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-CLEARED-COUNT
+                   DISPLAY "CLEARED STALE RISK FLAG FOR CUSTOMER: "
+                       HV-CUSTOMER-ID
+                   MOVE SPACES TO HV-MATCHED-LIST
+                   PERFORM WRITE-RISK-FLAG-AUDIT
+               ELSE
+                   DISPLAY "ERROR CLEARING RISK FLAG FOR CUSTOMER "
+                       HV-CUSTOMER-ID
+                   DISPLAY "SQLCODE: " SQLCODE
+               END-IF
+           END-IF.
+
+       WRITE-RISK-FLAG-AUDIT.
+           MOVE FUNCTION CURRENT-TIMESTAMP TO HV-AUDIT-TIMESTAMP
+
+           EXEC SQL
+               INSERT INTO RISK_FLAG_AUDIT
+                    (CUSTOMER_ID, CHANGED_AT, OLD_RISK_FLAG,
+                     NEW_RISK_FLAG, MATCHED_LIST_TYPE)
+               VALUES (:HV-CUSTOMER-ID, :HV-AUDIT-TIMESTAMP,
+                       :HV-OLD-RISK-FLAG, :HV-RISK-FLAG,
+                       :HV-MATCHED-LIST)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR WRITING RISK FLAG AUDIT ROW, SQLCODE: "
+                   SQLCODE
+           END-IF.
+
+       SEND-COMPLIANCE-ALERT.
+           MOVE 'CRM.COMPLIANCE.ALERT.QUEUE' TO WS-ALERT-TARGET-QUEUE
+           MOVE SPACES TO WS-ALERT-MESSAGE-TEXT
+           STRING "NEW RISK FLAG CUSTOMER=" HV-CUSTOMER-ID
+                  " LIST=" HV-MATCHED-LIST
+                  " AT=" HV-AUDIT-TIMESTAMP
+               DELIMITED BY SIZE INTO WS-ALERT-MESSAGE-TEXT
+           END-STRING
+           MOVE 00 TO WS-ALERT-RETURN-CODE
+
+           CALL 'MQSENDR' USING WS-MQSENDR-COMMAREA
+
+           IF WS-ALERT-RETURN-CODE NOT = 00
+               DISPLAY "ERROR SENDING COMPLIANCE ALERT FOR CUSTOMER "
+                   HV-CUSTOMER-ID
+           END-IF.
