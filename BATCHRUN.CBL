@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHRUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO NITECKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD     PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CKPT-FILE-STATUS   PIC XX.
+       01  WS-RESPONSE           PIC X(100).
+
+      * Nightly step sequence: RISKFLAG must run before DATAEXPORT
+      * since RISKFLAG updates CUSTOMER_MASTER.RISK_FLAG and
+      * DATAEXPORT's extract reads that column - DATAEXPORT needs the
+      * refreshed flag. COMPLREP has no such dependency (it only reads
+      * CUSTOMER_COMPLAINTS); it runs between the two simply to keep
+      * the cycle in one fixed, predictable order.
+       01  WS-STEP-TBL.
+           05  WS-STEP-ENTRIES OCCURS 3 TIMES.
+               10  WS-STEP-NAME      PIC X(10).
+       01  WS-STEP-COUNT             PIC 9(1) VALUE 3.
+       01  WS-STEP-IDX               PIC 9(1).
+       01  WS-START-IDX              PIC 9(1) VALUE 1.
+
+      * Restart control: set WS-RESTART-MODE to 'Y' to resume after
+      * the last checkpointed step instead of running the whole
+      * sequence from the beginning. Normally supplied as a job
+      * parameter; hardcoded here since this shop has no PARM/ACCEPT
+      * convention for batch programs.
+       01  WS-RESTART-MODE       PIC X VALUE 'N'.
+           88  RESTART-REQUESTED     VALUE 'Y'.
+       01  WS-LAST-COMPLETED-STEP PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "STARTING NIGHTLY BATCH CYCLE"
+
+           MOVE 'RISKFLAG'   TO WS-STEP-NAME(1)
+           MOVE 'COMPLREP'   TO WS-STEP-NAME(2)
+           MOVE 'DATAEXPORT' TO WS-STEP-NAME(3)
+
+           IF RESTART-REQUESTED
+               PERFORM READ-CHECKPOINT
+               PERFORM DETERMINE-START-INDEX
+               DISPLAY "RESTARTING AFTER STEP: " WS-LAST-COMPLETED-STEP
+           ELSE
+               MOVE 1 TO WS-START-IDX
+           END-IF
+
+           PERFORM VARYING WS-STEP-IDX FROM WS-START-IDX BY 1
+                   UNTIL WS-STEP-IDX > WS-STEP-COUNT
+               PERFORM RUN-STEP
+           END-PERFORM
+
+           MOVE 'NIGHTLY BATCH CYCLE COMPLETE' TO WS-RESPONSE
+           DISPLAY WS-RESPONSE
+
+           GOBACK.
+
+      * Finds where the prior run left off: the first step AFTER the
+      * last one checkpointed as complete. If the checkpointed name
+      * doesn't match any known step (e.g. no prior checkpoint file),
+      * falls back to running the whole sequence.
+       DETERMINE-START-INDEX.
+           MOVE 1 TO WS-START-IDX
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+                   UNTIL WS-STEP-IDX > WS-STEP-COUNT
+               IF WS-STEP-NAME(WS-STEP-IDX) = WS-LAST-COMPLETED-STEP
+                   COMPUTE WS-START-IDX = WS-STEP-IDX + 1
+               END-IF
+           END-PERFORM.
+
+       RUN-STEP.
+           DISPLAY "RUNNING STEP: " WS-STEP-NAME(WS-STEP-IDX)
+
+           EVALUATE WS-STEP-NAME(WS-STEP-IDX)
+               WHEN 'RISKFLAG'
+                   CALL 'RISKFLAG'
+               WHEN 'COMPLREP'
+                   CALL 'COMPLREP'
+               WHEN 'DATAEXPORT'
+                   CALL 'DATAEXPORT'
+               WHEN OTHER
+                   DISPLAY "UNKNOWN STEP, SKIPPING: "
+                       WS-STEP-NAME(WS-STEP-IDX)
+           END-EVALUATE
+
+           DISPLAY "STEP COMPLETE: " WS-STEP-NAME(WS-STEP-IDX)
+           MOVE WS-STEP-NAME(WS-STEP-IDX) TO WS-LAST-COMPLETED-STEP
+           PERFORM WRITE-CHECKPOINT.
+
+       READ-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-COMPLETED-STEP
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO
+                           WS-LAST-COMPLETED-STEP
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-COMPLETED-STEP TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT WRITTEN AFTER STEP: "
+               WS-LAST-COMPLETED-STEP.
