@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MQSENDR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * MQ constants
+       01  MQ-HCONN                PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-HOBJ                 PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-COMPCODE             PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-REASON               PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-OPEN-OPTIONS         PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-MSG-LENGTH           PIC S9(9) COMP-5 VALUE 0.
+
+       01  WS-RESPONSE             PIC X(100).
+
+       01  MQOD.
+           05  MQOD-STRUCTID       PIC X(4) VALUE 'OD  '.
+           05  MQOD-VERSION        PIC S9(9) COMP-5 VALUE 1.
+           05  MQOD-OBJECTNAME     PIC X(48) VALUE SPACES.
+           05  MQOD-OBJECTQ-MGR    PIC X(48) VALUE SPACES.
+
+       01  MQMD.
+           05  MQMD-STRUCTID       PIC X(4) VALUE 'MD  '.
+           05  MQMD-VERSION        PIC S9(9) COMP-5 VALUE 1.
+           05  MQMD-FORMAT         PIC X(8) VALUE 'MQSTR   '.
+           05  MQMD-MSGTYPE        PIC S9(9) COMP-5 VALUE 8.
+           05  MQMD-EXPIRY         PIC S9(9) COMP-5 VALUE -1.
+           05  MQMD-ENCODING       PIC S9(9) COMP-5 VALUE 273.
+           05  MQMD-CODEDCHARSETID PIC S9(9) COMP-5 VALUE 819.
+           05  MQMD-MSGID          PIC X(24).
+           05  MQMD-CORRELID       PIC X(24).
+
+       01  MQPMO.
+           05  MQPMO-STRUCTID      PIC X(4) VALUE 'PMO '.
+           05  MQPMO-VERSION       PIC S9(9) COMP-5 VALUE 1.
+           05  MQPMO-OPTIONS-FLAG  PIC S9(9) COMP-5 VALUE 0.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LK-TARGET-QUEUE    PIC X(48).
+           05  LK-MESSAGE-TEXT    PIC X(1024).
+           05  LK-RETURN-CODE     PIC 9(02).
+               88  RC-SUCCESS            VALUE 00.
+               88  RC-NOT-FOUND          VALUE 04.
+               88  RC-VALIDATION-ERROR   VALUE 08.
+               88  RC-SQL-ERROR          VALUE 12.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+       MAIN-LOGIC.
+           MOVE 00 TO LK-RETURN-CODE
+
+           IF LK-TARGET-QUEUE = SPACES OR LK-MESSAGE-TEXT = SPACES
+               MOVE 'TARGET QUEUE AND MESSAGE TEXT ARE REQUIRED'
+                   TO WS-RESPONSE
+               MOVE 08 TO LK-RETURN-CODE
+               DISPLAY WS-RESPONSE
+           ELSE
+               PERFORM SEND-MESSAGE
+           END-IF.
+
+           GOBACK.
+
+       SEND-MESSAGE.
+           MOVE LK-TARGET-QUEUE TO MQOD-OBJECTNAME
+           MOVE 8208 TO MQ-OPEN-OPTIONS  *> MQOO_OUTPUT + MQOO_FAIL_IF_QUIESCING
+           MOVE 0 TO MQ-COMPCODE MQ-REASON
+
+           CALL 'MQOPEN' USING MQ-HCONN
+                               MQOD
+                               MQ-OPEN-OPTIONS
+                               MQ-HOBJ
+                               MQ-COMPCODE
+                               MQ-REASON
+
+           IF MQ-COMPCODE NOT = 0
+               MOVE 'FAILED TO OPEN OUTBOUND MQ QUEUE' TO WS-RESPONSE
+               MOVE 12 TO LK-RETURN-CODE
+               DISPLAY WS-RESPONSE ' REASON: ' MQ-REASON
+           ELSE
+               MOVE LENGTH OF LK-MESSAGE-TEXT TO MQ-MSG-LENGTH
+
+               CALL 'MQPUT' USING MQ-HCONN
+                                  MQ-HOBJ
+                                  MQMD
+                                  MQPMO
+                                  MQ-MSG-LENGTH
+                                  LK-MESSAGE-TEXT
+                                  MQ-COMPCODE
+                                  MQ-REASON
+
+               IF MQ-COMPCODE NOT = 0
+                   MOVE 'FAILED TO PUT MESSAGE TO TARGET QUEUE'
+                       TO WS-RESPONSE
+                   MOVE 12 TO LK-RETURN-CODE
+                   DISPLAY WS-RESPONSE ' REASON: ' MQ-REASON
+               ELSE
+                   MOVE 'MESSAGE SENT SUCCESSFULLY' TO WS-RESPONSE
+                   DISPLAY WS-RESPONSE ' TO QUEUE: ' LK-TARGET-QUEUE
+               END-IF
+
+               CALL 'MQCLOSE' USING MQ-HCONN
+                                    MQ-HOBJ
+                                    0
+                                    MQ-COMPCODE
+                                    MQ-REASON
+           END-IF.
