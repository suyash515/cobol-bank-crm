@@ -18,6 +18,12 @@
        01  HV-INTERACTION-TYPE   PIC X(20).
        01  HV-INTERACTION-NOTES  PIC X(250).
        01  HV-TIMESTAMP          PIC X(26).
+       01  HV-DATE-FROM          PIC X(26).
+       01  HV-DATE-TO            PIC X(26).
+       01  HV-FILTER-TYPE        PIC X(20).
+       01  HV-FOLLOWUP-REQUIRED  PIC X(01).
+       01  HV-FOLLOWUP-DATE      PIC X(26).
+       01  HV-LAST-SEEN          PIC X(26).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  WS-FUNCTION           PIC X(06).
@@ -26,6 +32,8 @@
 
        01  WS-RESPONSE           PIC X(100).
        01  WS-FOUND              PIC X VALUE 'N'.
+       01  WS-INT-IDX            PIC 9(02) VALUE ZERO.
+       01  WS-LOOP-SQLCODE       PIC S9(9) COMP-5 VALUE ZERO.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA.
@@ -34,6 +42,21 @@
            05  LK-INTERACTION-TYPE   PIC X(20).
            05  LK-INTERACTION-NOTES  PIC X(250).
            05  LK-FUNCTION           PIC X(06).
+           05  LK-DATE-FROM          PIC X(26).
+           05  LK-DATE-TO            PIC X(26).
+           05  LK-FILTER-TYPE        PIC X(20).
+           05  LK-FOLLOWUP-REQUIRED  PIC X(01).
+               88  FOLLOWUP-IS-REQUIRED VALUE 'Y'.
+           05  LK-FOLLOWUP-DATE      PIC X(26).
+           05  LK-LAST-SEEN-TIMESTAMP PIC X(26).
+           05  LK-ROWS-RETURNED      PIC 9(02).
+           05  LK-MORE-RECORDS       PIC X(01).
+               88  MORE-RECORDS-EXIST VALUE 'Y'.
+           05  LK-RETURN-CODE        PIC 9(02).
+               88  RC-SUCCESS            VALUE 00.
+               88  RC-NOT-FOUND          VALUE 04.
+               88  RC-VALIDATION-ERROR   VALUE 08.
+               88  RC-SQL-ERROR          VALUE 12.
 
        PROCEDURE DIVISION.
 
@@ -43,7 +66,13 @@
            MOVE LK-INTERACTION-TYPE  TO HV-INTERACTION-TYPE.
            MOVE LK-INTERACTION-NOTES TO HV-INTERACTION-NOTES.
            MOVE FUNCTION CURRENT-TIMESTAMP TO HV-TIMESTAMP.
+           MOVE LK-DATE-FROM         TO HV-DATE-FROM.
+           MOVE LK-DATE-TO           TO HV-DATE-TO.
+           MOVE LK-FILTER-TYPE       TO HV-FILTER-TYPE.
+           MOVE LK-FOLLOWUP-REQUIRED TO HV-FOLLOWUP-REQUIRED.
+           MOVE LK-FOLLOWUP-DATE     TO HV-FOLLOWUP-DATE.
            MOVE LK-FUNCTION          TO WS-FUNCTION.
+           MOVE 00 TO LK-RETURN-CODE.
 
            EVALUATE TRUE
                WHEN FUNC-LOG
@@ -52,6 +81,7 @@
                    PERFORM VIEW-INTERACTIONS
                WHEN OTHER
                    MOVE 'INVALID FUNCTION' TO WS-RESPONSE
+                   MOVE 08 TO LK-RETURN-CODE
                    DISPLAY WS-RESPONSE
            END-EVALUATE.
 
@@ -60,38 +90,54 @@
        LOG-INTERACTION.
            EXEC SQL
                INSERT INTO CUSTOMER_INTERACTIONS
-                   (CUSTOMER_ID, EMPLOYEE_ID, INTERACTION_TYPE, 
-                    INTERACTION_NOTES, INTERACTION_TIMESTAMP)
+                   (CUSTOMER_ID, EMPLOYEE_ID, INTERACTION_TYPE,
+                    INTERACTION_NOTES, INTERACTION_TIMESTAMP,
+                    FOLLOWUP_REQUIRED, FOLLOWUP_DATE)
                VALUES
                    (:HV-CUSTOMER-ID, :HV-EMPLOYEE-ID, :HV-INTERACTION-TYPE,
-                    :HV-INTERACTION-NOTES, :HV-TIMESTAMP)
+                    :HV-INTERACTION-NOTES, :HV-TIMESTAMP,
+                    :HV-FOLLOWUP-REQUIRED, :HV-FOLLOWUP-DATE)
            END-EXEC.
 
            IF SQLCODE = 0
                MOVE 'INTERACTION LOGGED SUCCESSFULLY' TO WS-RESPONSE
            ELSE
                MOVE 'ERROR LOGGING INTERACTION' TO WS-RESPONSE
+               MOVE 12 TO LK-RETURN-CODE
                DISPLAY 'SQLCODE:' SQLCODE
            END-IF.
            DISPLAY WS-RESPONSE.
 
        VIEW-INTERACTIONS.
+           MOVE LK-LAST-SEEN-TIMESTAMP TO HV-LAST-SEEN
+           MOVE ZERO  TO LK-ROWS-RETURNED
+           MOVE 'N'   TO LK-MORE-RECORDS
+
            EXEC SQL
                DECLARE CURSOR_INT CURSOR FOR
                SELECT EMPLOYEE_ID, INTERACTION_TYPE, INTERACTION_NOTES, INTERACTION_TIMESTAMP
                FROM CUSTOMER_INTERACTIONS
                WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+                 AND (:HV-DATE-FROM = SPACES
+                      OR INTERACTION_TIMESTAMP >= :HV-DATE-FROM)
+                 AND (:HV-DATE-TO = SPACES
+                      OR INTERACTION_TIMESTAMP <= :HV-DATE-TO)
+                 AND (:HV-FILTER-TYPE = SPACES
+                      OR INTERACTION_TYPE = :HV-FILTER-TYPE)
+                 AND (:HV-LAST-SEEN = SPACES
+                      OR INTERACTION_TIMESTAMP < :HV-LAST-SEEN)
                ORDER BY INTERACTION_TIMESTAMP DESC
            END-EXEC.
 
            EXEC SQL OPEN CURSOR_INT END-EXEC.
 
-           PERFORM UNTIL SQLCODE NOT = 0
+           MOVE 1 TO WS-INT-IDX
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-INT-IDX > 25
                EXEC SQL
-                   FETCH CURSOR_INT INTO 
-                       :HV-EMPLOYEE-ID, 
-                       :HV-INTERACTION-TYPE, 
-                       :HV-INTERACTION-NOTES, 
+                   FETCH CURSOR_INT INTO
+                       :HV-EMPLOYEE-ID,
+                       :HV-INTERACTION-TYPE,
+                       :HV-INTERACTION-NOTES,
                        :HV-TIMESTAMP
                END-EXEC
 
@@ -102,16 +148,39 @@
                    DISPLAY "NOTES           : " HV-INTERACTION-NOTES
                    DISPLAY "TIMESTAMP       : " HV-TIMESTAMP
                    DISPLAY "-----------------------------"
+                   ADD 1 TO LK-ROWS-RETURNED
+                   MOVE HV-TIMESTAMP TO LK-LAST-SEEN-TIMESTAMP
+                   ADD 1 TO WS-INT-IDX
                END-IF
            END-PERFORM.
 
+           MOVE SQLCODE TO WS-LOOP-SQLCODE.
+
+           IF WS-LOOP-SQLCODE = 0
+               EXEC SQL
+                   FETCH CURSOR_INT INTO
+                       :HV-EMPLOYEE-ID,
+                       :HV-INTERACTION-TYPE,
+                       :HV-INTERACTION-NOTES,
+                       :HV-TIMESTAMP
+               END-EXEC
+               IF SQLCODE = 0
+                   MOVE 'Y' TO LK-MORE-RECORDS
+               END-IF
+           END-IF.
+
            EXEC SQL CLOSE CURSOR_INT END-EXEC.
 
-           IF SQLCODE = 100
+           IF LK-ROWS-RETURNED = ZERO
                MOVE 'NO MORE INTERACTIONS FOUND' TO WS-RESPONSE
-           ELSE
+               MOVE 04 TO LK-RETURN-CODE
+           ELSE IF WS-LOOP-SQLCODE NOT = 0 AND WS-LOOP-SQLCODE NOT = 100
                MOVE 'ERROR FETCHING INTERACTIONS' TO WS-RESPONSE
-               DISPLAY 'SQLCODE:' SQLCODE
+               MOVE 12 TO LK-RETURN-CODE
+               DISPLAY 'SQLCODE:' WS-LOOP-SQLCODE
+           ELSE
+               MOVE 'INTERACTIONS RETRIEVED' TO WS-RESPONSE
+           END-IF
            END-IF.
 
            DISPLAY WS-RESPONSE.
