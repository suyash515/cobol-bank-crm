@@ -0,0 +1,461 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDPREXT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-Z16.
+       OBJECT-COMPUTER. IBM-Z16.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO GDPROUT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO GDPRPRM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-LINE          PIC X(350).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-CUSTOMER-ID      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-NAME               PIC X(50).
+       01  HV-ADDRESS            PIC X(100).
+       01  HV-PHONE              PIC X(15).
+       01  HV-EMAIL              PIC X(50).
+       01  HV-SEGMENT            PIC X(20).
+       01  HV-RISK-FLAG          PIC X(20).
+       01  HV-RECORD-STATUS      PIC X(10).
+       01  HV-LAST-UPDATED       PIC X(26).
+
+       01  HV-ACCOUNT-ID         PIC X(12).
+       01  HV-ACCOUNT-TYPE       PIC X(20).
+       01  HV-BALANCE            PIC S9(9)V99 COMP-3.
+       01  HV-ACCOUNT-STATUS     PIC X(10).
+       01  HV-OPENED-DATE        PIC X(26).
+
+       01  HV-EMPLOYEE-ID        PIC X(08).
+       01  HV-INTERACTION-TYPE   PIC X(20).
+       01  HV-INTERACTION-NOTES  PIC X(250).
+       01  HV-INTERACTION-TIMESTAMP PIC X(26).
+
+       01  HV-COMPLAINT-ID       PIC X(10).
+       01  HV-DATE-RECEIVED      PIC X(26).
+       01  HV-STATUS             PIC X(10).
+       01  HV-DESCRIPTION        PIC X(100).
+       01  HV-RESOLUTION         PIC X(100).
+
+       01  HV-OTHER-CUSTOMER-ID  PIC X(10).
+       01  HV-RELATIONSHIP-TYPE  PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-FILE-STATUS        PIC XX.
+           88  WS-FILE-OK        VALUE '00'.
+       01  WS-PARM-FILE-STATUS   PIC XX.
+       01  WS-RESPONSE           PIC X(100).
+
+      * Target customer (req041) is read from GDPRPRM, a small
+      * control file, in READ-TARGET-PARMS. This default applies
+      * only when GDPRPRM is missing or empty.
+       01  WS-TARGET-CUSTOMER-ID PIC X(10) VALUE 'CUST000001'.
+
+       01  WS-CUSTOMER-FOUND     PIC X VALUE 'N'.
+           88  CUSTOMER-FOUND        VALUE 'Y'.
+       01  WS-COUNT-ACCOUNTS     PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-INTERACTIONS PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-COMPLAINTS   PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-RELATIONSHIPS PIC 9(5) VALUE ZERO.
+
+       01  WS-AMOUNT-DISPLAY     PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM READ-TARGET-PARMS
+
+           DISPLAY "STARTING GDPR DATA-SUBJECT-ACCESS EXTRACT"
+           DISPLAY "TARGET CUSTOMER: " WS-TARGET-CUSTOMER-ID
+
+           MOVE WS-TARGET-CUSTOMER-ID TO HV-CUSTOMER-ID
+
+           OPEN OUTPUT EXTRACT-FILE
+
+           IF NOT WS-FILE-OK
+               DISPLAY "ERROR OPENING EXTRACT FILE, STATUS: "
+                   WS-FILE-STATUS
+               MOVE 'GDPR EXTRACT FAILED - FILE OPEN ERROR'
+                   TO WS-RESPONSE
+           ELSE
+               PERFORM WRITE-HEADER
+               PERFORM EXTRACT-CUSTOMER-MASTER
+
+               IF CUSTOMER-FOUND
+                   PERFORM EXTRACT-ACCOUNTS
+                   PERFORM EXTRACT-INTERACTIONS
+                   PERFORM EXTRACT-COMPLAINTS
+                   PERFORM EXTRACT-RELATIONSHIPS
+                   PERFORM WRITE-FOOTER
+                   MOVE 'GDPR EXTRACT COMPLETE' TO WS-RESPONSE
+               ELSE
+                   MOVE SPACES TO EXTRACT-LINE
+                   STRING
+                       "NO CUSTOMER_MASTER RECORD FOUND FOR CUSTOMER: "
+                       HV-CUSTOMER-ID
+                       DELIMITED BY SIZE INTO EXTRACT-LINE
+                   END-STRING
+                   WRITE EXTRACT-LINE
+                   MOVE 'CUSTOMER NOT FOUND, EXTRACT INCOMPLETE'
+                       TO WS-RESPONSE
+               END-IF
+
+               CLOSE EXTRACT-FILE
+           END-IF
+
+           DISPLAY WS-RESPONSE
+           DISPLAY "ACCOUNTS WRITTEN      : " WS-COUNT-ACCOUNTS
+           DISPLAY "INTERACTIONS WRITTEN  : " WS-COUNT-INTERACTIONS
+           DISPLAY "COMPLAINTS WRITTEN    : " WS-COUNT-COMPLAINTS
+           DISPLAY "RELATIONSHIPS WRITTEN : " WS-COUNT-RELATIONSHIPS
+
+           GOBACK.
+
+      * GDPRPRM holds the one customer ID to extract, since this is
+      * an on-demand per-customer tool (req041), not a full-file
+      * batch job - a missing or empty GDPRPRM leaves the
+      * WORKING-STORAGE default above in place.
+       READ-TARGET-PARMS.
+           OPEN INPUT PARM-FILE
+
+           IF WS-PARM-FILE-STATUS = '00'
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-CUSTOMER-ID NOT = SPACES
+                           MOVE PARM-CUSTOMER-ID TO
+                               WS-TARGET-CUSTOMER-ID
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       WRITE-HEADER.
+           MOVE SPACES TO EXTRACT-LINE
+           STRING "GDPR DATA SUBJECT ACCESS EXTRACT FOR CUSTOMER: "
+                  WS-TARGET-CUSTOMER-ID
+               DELIMITED BY SIZE INTO EXTRACT-LINE
+           END-STRING
+           WRITE EXTRACT-LINE
+
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE "================================================"
+               TO EXTRACT-LINE
+           WRITE EXTRACT-LINE.
+
+       WRITE-FOOTER.
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE "================================================"
+               TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE "END OF GDPR EXTRACT" TO EXTRACT-LINE
+           WRITE EXTRACT-LINE.
+
+      * CUSTOMER_MASTER is the anchor table - if there is no row here
+      * there is nothing to report for this customer ID, same check
+      * DATAPURGE relies on before it touches any of the other four
+      * tables.
+       EXTRACT-CUSTOMER-MASTER.
+           MOVE 'N' TO WS-CUSTOMER-FOUND
+
+           EXEC SQL
+               SELECT NAME, ADDRESS, PHONE, EMAIL, SEGMENT, RISK_FLAG,
+                      RECORD_STATUS, LAST_UPDATED
+               INTO :HV-NAME, :HV-ADDRESS, :HV-PHONE, :HV-EMAIL,
+                    :HV-SEGMENT, :HV-RISK-FLAG, :HV-RECORD-STATUS,
+                    :HV-LAST-UPDATED
+               FROM CUSTOMER_MASTER
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE 'Y' TO WS-CUSTOMER-FOUND
+
+               MOVE SPACES TO EXTRACT-LINE
+               MOVE "SECTION: CUSTOMER_MASTER" TO EXTRACT-LINE
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  CUSTOMER ID   : " HV-CUSTOMER-ID
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  NAME          : " HV-NAME
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  ADDRESS       : " HV-ADDRESS
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  PHONE         : " HV-PHONE
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  EMAIL         : " HV-EMAIL
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  SEGMENT       : " HV-SEGMENT
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  RISK FLAG     : " HV-RISK-FLAG
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  RECORD STATUS : " HV-RECORD-STATUS
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+
+               MOVE SPACES TO EXTRACT-LINE
+               STRING "  LAST UPDATED  : " HV-LAST-UPDATED
+                   DELIMITED BY SIZE INTO EXTRACT-LINE
+               END-STRING
+               WRITE EXTRACT-LINE
+           ELSE
+               DISPLAY "ERROR READING CUSTOMER_MASTER, SQLCODE: "
+                   SQLCODE
+           END-IF.
+
+       EXTRACT-ACCOUNTS.
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE "SECTION: ACCOUNTS" TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+
+           EXEC SQL
+               DECLARE GDPR_ACCT_CUR CURSOR FOR
+               SELECT ACCOUNT_ID, ACCOUNT_TYPE, BALANCE, ACCOUNT_STATUS,
+                      OPENED_DATE
+               FROM ACCOUNTS
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           EXEC SQL OPEN GDPR_ACCT_CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH GDPR_ACCT_CUR INTO
+                       :HV-ACCOUNT-ID,
+                       :HV-ACCOUNT-TYPE,
+                       :HV-BALANCE,
+                       :HV-ACCOUNT-STATUS,
+                       :HV-OPENED-DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-COUNT-ACCOUNTS
+                   MOVE HV-BALANCE TO WS-AMOUNT-DISPLAY
+
+                   MOVE SPACES TO EXTRACT-LINE
+                   STRING "  ACCOUNT " HV-ACCOUNT-ID
+                          " TYPE=" HV-ACCOUNT-TYPE
+                          " STATUS=" HV-ACCOUNT-STATUS
+                          " BALANCE=" WS-AMOUNT-DISPLAY
+                          " OPENED=" HV-OPENED-DATE
+                       DELIMITED BY SIZE INTO EXTRACT-LINE
+                   END-STRING
+                   WRITE EXTRACT-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE GDPR_ACCT_CUR END-EXEC
+
+           IF WS-COUNT-ACCOUNTS = 0
+               MOVE SPACES TO EXTRACT-LINE
+               MOVE "  NO ACCOUNTS ON RECORD" TO EXTRACT-LINE
+               WRITE EXTRACT-LINE
+           END-IF.
+
+       EXTRACT-INTERACTIONS.
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE "SECTION: CUSTOMER_INTERACTIONS" TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+
+           EXEC SQL
+               DECLARE GDPR_INTER_CUR CURSOR FOR
+               SELECT EMPLOYEE_ID, INTERACTION_TYPE, INTERACTION_NOTES,
+                      INTERACTION_TIMESTAMP
+               FROM CUSTOMER_INTERACTIONS
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+               ORDER BY INTERACTION_TIMESTAMP DESC
+           END-EXEC
+
+           EXEC SQL OPEN GDPR_INTER_CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH GDPR_INTER_CUR INTO
+                       :HV-EMPLOYEE-ID,
+                       :HV-INTERACTION-TYPE,
+                       :HV-INTERACTION-NOTES,
+                       :HV-INTERACTION-TIMESTAMP
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-COUNT-INTERACTIONS
+
+                   MOVE SPACES TO EXTRACT-LINE
+                   STRING "  " HV-INTERACTION-TIMESTAMP
+                          " TYPE=" HV-INTERACTION-TYPE
+                          " EMPLOYEE=" HV-EMPLOYEE-ID
+                          " NOTES=" HV-INTERACTION-NOTES
+                       DELIMITED BY SIZE INTO EXTRACT-LINE
+                       ON OVERFLOW
+                           DISPLAY "WARNING: INTERACTION LINE "
+                               "TRUNCATED, CUSTOMER: " HV-CUSTOMER-ID
+                   END-STRING
+                   WRITE EXTRACT-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE GDPR_INTER_CUR END-EXEC
+
+           IF WS-COUNT-INTERACTIONS = 0
+               MOVE SPACES TO EXTRACT-LINE
+               MOVE "  NO INTERACTIONS ON RECORD" TO EXTRACT-LINE
+               WRITE EXTRACT-LINE
+           END-IF.
+
+       EXTRACT-COMPLAINTS.
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE "SECTION: CUSTOMER_COMPLAINTS" TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+
+           EXEC SQL
+               DECLARE GDPR_COMPL_CUR CURSOR FOR
+               SELECT COMPLAINT_ID, DATE_RECEIVED, STATUS, DESCRIPTION,
+                      RESOLUTION
+               FROM CUSTOMER_COMPLAINTS
+               WHERE CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           EXEC SQL OPEN GDPR_COMPL_CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH GDPR_COMPL_CUR INTO
+                       :HV-COMPLAINT-ID,
+                       :HV-DATE-RECEIVED,
+                       :HV-STATUS,
+                       :HV-DESCRIPTION,
+                       :HV-RESOLUTION
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-COUNT-COMPLAINTS
+
+                   MOVE SPACES TO EXTRACT-LINE
+                   STRING "  COMPLAINT " HV-COMPLAINT-ID
+                          " RECEIVED=" HV-DATE-RECEIVED
+                          " STATUS=" HV-STATUS
+                          " DESC=" HV-DESCRIPTION
+                       DELIMITED BY SIZE INTO EXTRACT-LINE
+                       ON OVERFLOW
+                           DISPLAY "WARNING: COMPLAINT LINE "
+                               "TRUNCATED, CUSTOMER: " HV-CUSTOMER-ID
+                   END-STRING
+                   WRITE EXTRACT-LINE
+
+                   MOVE SPACES TO EXTRACT-LINE
+                   STRING "    RESOLUTION=" HV-RESOLUTION
+                       DELIMITED BY SIZE INTO EXTRACT-LINE
+                   END-STRING
+                   WRITE EXTRACT-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE GDPR_COMPL_CUR END-EXEC
+
+           IF WS-COUNT-COMPLAINTS = 0
+               MOVE SPACES TO EXTRACT-LINE
+               MOVE "  NO COMPLAINTS ON RECORD" TO EXTRACT-LINE
+               WRITE EXTRACT-LINE
+           END-IF.
+
+       EXTRACT-RELATIONSHIPS.
+           MOVE SPACES TO EXTRACT-LINE
+           MOVE "SECTION: CUSTOMER_RELATIONSHIP" TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+
+           EXEC SQL
+               DECLARE GDPR_REL_CUR CURSOR FOR
+               SELECT CASE WHEN PRIMARY_CUSTOMER_ID = :HV-CUSTOMER-ID
+                           THEN RELATED_CUSTOMER_ID
+                           ELSE PRIMARY_CUSTOMER_ID
+                      END,
+                      RELATIONSHIP_TYPE
+               FROM CUSTOMER_RELATIONSHIP
+               WHERE PRIMARY_CUSTOMER_ID = :HV-CUSTOMER-ID
+                  OR RELATED_CUSTOMER_ID = :HV-CUSTOMER-ID
+           END-EXEC
+
+           EXEC SQL OPEN GDPR_REL_CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH GDPR_REL_CUR INTO
+                       :HV-OTHER-CUSTOMER-ID,
+                       :HV-RELATIONSHIP-TYPE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-COUNT-RELATIONSHIPS
+
+                   MOVE SPACES TO EXTRACT-LINE
+                   STRING "  RELATED CUSTOMER " HV-OTHER-CUSTOMER-ID
+                          " TYPE=" HV-RELATIONSHIP-TYPE
+                       DELIMITED BY SIZE INTO EXTRACT-LINE
+                   END-STRING
+                   WRITE EXTRACT-LINE
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE GDPR_REL_CUR END-EXEC
+
+           IF WS-COUNT-RELATIONSHIPS = 0
+               MOVE SPACES TO EXTRACT-LINE
+               MOVE "  NO RELATIONSHIPS ON RECORD" TO EXTRACT-LINE
+               WRITE EXTRACT-LINE
+           END-IF.
