@@ -19,36 +19,85 @@
        01  HV-TXN-TYPE           PIC X(10).
        01  HV-AMOUNT             PIC S9(9)V99 COMP-3.
        01  HV-DESCRIPTION        PIC X(100).
+      * TXN_DATE is a native DATE column (see HV-TXN-DATE above) so
+      * every host variable compared against it is DATE-formatted
+      * (PIC X(10), 'YYYY-MM-DD') rather than a full TIMESTAMP shape.
+       01  HV-DATE-FROM          PIC X(10).
+       01  HV-DATE-TO            PIC X(10).
+       01  HV-MIN-AMOUNT         PIC S9(9)V99 COMP-3.
+       01  HV-CURRENT-BALANCE    PIC S9(9)V99 COMP-3.
+       01  HV-SUM-AFTER-OLDEST   PIC S9(9)V99 COMP-3.
+       01  HV-OLDEST-DATE        PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01  WS-RESPONSE           PIC X(100).
        01  WS-COUNT              PIC 9(4) VALUE ZERO.
 
+      * Transactions are buffered here (in the cursor's ORDER BY
+      * TXN_DATE DESC order - newest first) so the running balance,
+      * which can only be computed starting from the oldest row, can
+      * be walked back up to the newest row before anything is
+      * displayed.
+       01  WS-TXN-TBL.
+           05  TXN-IDX           PIC 9(3) VALUE ZERO.
+           05  TXN-ENTRIES OCCURS 500 TIMES.
+               10  TX-DATE       PIC X(10).
+               10  TX-TYPE       PIC X(10).
+               10  TX-AMOUNT     PIC S9(9)V99 COMP-3.
+               10  TX-DESCRIPTION PIC X(100).
+               10  TX-RUNNING-BALANCE PIC S9(9)V99 COMP-3.
+       01  WS-TXN-MAX            PIC 9(3) VALUE 500.
+       01  WS-DISPLAY-IDX        PIC 9(3).
+       01  WS-STARTING-BALANCE   PIC S9(9)V99 COMP-3.
+
        LINKAGE SECTION.
        01  DFHCOMMAREA.
            05  LK-CUSTOMER-ID    PIC X(10).
            05  LK-ACCOUNT-ID     PIC X(12).
+           05  LK-DATE-FROM      PIC X(10).
+           05  LK-DATE-TO        PIC X(10).
+           05  LK-MIN-AMOUNT     PIC S9(9)V99.
+           05  LK-RETURN-CODE    PIC 9(02).
+               88  RC-SUCCESS           VALUE 00.
+               88  RC-NOT-FOUND         VALUE 04.
+               88  RC-SQL-ERROR         VALUE 12.
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
            MOVE LK-CUSTOMER-ID TO HV-CUSTOMER-ID
            MOVE LK-ACCOUNT-ID  TO HV-ACCOUNT-ID
-
-           DISPLAY "RETRIEVING TRANSACTION HISTORY FOR ACCOUNT: " HV-ACCOUNT-ID
-
+           MOVE LK-DATE-FROM   TO HV-DATE-FROM
+           MOVE LK-DATE-TO     TO HV-DATE-TO
+           MOVE LK-MIN-AMOUNT  TO HV-MIN-AMOUNT
+           MOVE 00 TO LK-RETURN-CODE
+           MOVE ZERO TO TXN-IDX
+
+           DISPLAY "RETRIEVING TRANSACTION HISTORY FOR ACCOUNT: "
+               HV-ACCOUNT-ID
+
+      * MIN-AMOUNT is intentionally NOT applied here - this cursor
+      * must fetch every real transaction in the date range so
+      * COMPUTE-RUNNING-BALANCES can walk a complete, unbroken chain
+      * of amounts. The amount filter is applied only when deciding
+      * what to DISPLAY, in DISPLAY-TRANSACTIONS below.
            EXEC SQL
                DECLARE TXN_CURSOR CURSOR FOR
                SELECT TXN_DATE, TXN_TYPE, AMOUNT, DESCRIPTION
                FROM TRANSACTIONS
                WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
                  AND CUSTOMER_ID = :HV-CUSTOMER-ID
+                 AND (:HV-DATE-FROM = SPACES
+                      OR TXN_DATE >= :HV-DATE-FROM)
+                 AND (:HV-DATE-TO = SPACES
+                      OR TXN_DATE <= :HV-DATE-TO)
                ORDER BY TXN_DATE DESC
            END-EXEC
 
            EXEC SQL OPEN TXN_CURSOR END-EXEC
 
            PERFORM UNTIL SQLCODE NOT = 0
+                   OR TXN-IDX >= WS-TXN-MAX
                EXEC SQL
                    FETCH TXN_CURSOR INTO
                        :HV-TXN-DATE,
@@ -59,22 +108,106 @@
 
                IF SQLCODE = 0
                    ADD 1 TO WS-COUNT
-                   DISPLAY "------------------------------"
-                   DISPLAY "DATE        : " HV-TXN-DATE
-                   DISPLAY "TYPE        : " HV-TXN-TYPE
-                   DISPLAY "AMOUNT      : " HV-AMOUNT
-                   DISPLAY "DESCRIPTION : " HV-DESCRIPTION
-                   DISPLAY "------------------------------"
+                   ADD 1 TO TXN-IDX
+                   MOVE HV-TXN-DATE    TO TX-DATE(TXN-IDX)
+                   MOVE HV-TXN-TYPE    TO TX-TYPE(TXN-IDX)
+                   MOVE HV-AMOUNT      TO TX-AMOUNT(TXN-IDX)
+                   MOVE HV-DESCRIPTION TO TX-DESCRIPTION(TXN-IDX)
                END-IF
            END-PERFORM
 
            EXEC SQL CLOSE TXN_CURSOR END-EXEC
 
+           IF TXN-IDX >= WS-TXN-MAX
+               DISPLAY
+                   "WARNING: TRANSACTION HISTORY TRUNCATED AT MAX: "
+                   WS-TXN-MAX
+           END-IF
+
+           IF TXN-IDX > 0
+               PERFORM COMPUTE-RUNNING-BALANCES
+               PERFORM DISPLAY-TRANSACTIONS
+           END-IF
+
            IF SQLCODE = 100 AND WS-COUNT = 0
                MOVE 'NO TRANSACTIONS FOUND' TO WS-RESPONSE
+               MOVE 04 TO LK-RETURN-CODE
+           ELSE IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               MOVE 'ERROR RETRIEVING TRANSACTION HISTORY'
+                   TO WS-RESPONSE
+               MOVE 12 TO LK-RETURN-CODE
            ELSE
                MOVE 'TRANSACTION HISTORY RETRIEVED' TO WS-RESPONSE
            END-IF
+           END-IF
 
            DISPLAY WS-RESPONSE
            GOBACK.
+
+      * Balance "as of the oldest fetched transaction" = the
+      * account's current balance, backed out by every transaction
+      * that happened after it. TXN-ENTRIES(TXN-IDX) is the oldest
+      * row fetched (cursor order is newest-first).
+       COMPUTE-RUNNING-BALANCES.
+           MOVE ZERO TO HV-CURRENT-BALANCE HV-SUM-AFTER-OLDEST
+           MOVE TX-DATE(TXN-IDX) TO HV-OLDEST-DATE
+
+           EXEC SQL
+               SELECT BALANCE INTO :HV-CURRENT-BALANCE
+               FROM ACCOUNTS
+               WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO HV-CURRENT-BALANCE
+           END-IF
+
+      * NOTE: LK-MIN-AMOUNT is a display filter only (see TXN-CURSOR
+      * below) and must not be applied here - this query backs the
+      * starting balance down by every real transaction after the
+      * oldest fetched row, regardless of what the caller chose to
+      * display.
+           EXEC SQL
+               SELECT COALESCE(SUM(AMOUNT), 0) INTO :HV-SUM-AFTER-OLDEST
+               FROM TRANSACTIONS
+               WHERE ACCOUNT_ID = :HV-ACCOUNT-ID
+                 AND CUSTOMER_ID = :HV-CUSTOMER-ID
+                 AND TXN_DATE > :HV-OLDEST-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE ZERO TO HV-SUM-AFTER-OLDEST
+           END-IF
+
+           COMPUTE WS-STARTING-BALANCE =
+               HV-CURRENT-BALANCE - HV-SUM-AFTER-OLDEST
+
+           MOVE WS-STARTING-BALANCE TO TX-RUNNING-BALANCE(TXN-IDX)
+
+           PERFORM VARYING WS-DISPLAY-IDX FROM TXN-IDX BY -1
+                   UNTIL WS-DISPLAY-IDX <= 1
+               COMPUTE
+                   TX-RUNNING-BALANCE(WS-DISPLAY-IDX - 1) =
+                       TX-RUNNING-BALANCE(WS-DISPLAY-IDX)
+                       + TX-AMOUNT(WS-DISPLAY-IDX - 1)
+           END-PERFORM.
+
+       DISPLAY-TRANSACTIONS.
+           PERFORM VARYING WS-DISPLAY-IDX FROM 1 BY 1
+                   UNTIL WS-DISPLAY-IDX > TXN-IDX
+               IF HV-MIN-AMOUNT = 0
+                       OR TX-AMOUNT(WS-DISPLAY-IDX) >= HV-MIN-AMOUNT
+                   DISPLAY "------------------------------"
+                   DISPLAY "DATE            : "
+                       TX-DATE(WS-DISPLAY-IDX)
+                   DISPLAY "TYPE            : "
+                       TX-TYPE(WS-DISPLAY-IDX)
+                   DISPLAY "AMOUNT          : "
+                       TX-AMOUNT(WS-DISPLAY-IDX)
+                   DISPLAY "DESCRIPTION     : "
+                       TX-DESCRIPTION(WS-DISPLAY-IDX)
+                   DISPLAY "RUNNING BALANCE : "
+                       TX-RUNNING-BALANCE(WS-DISPLAY-IDX)
+                   DISPLAY "------------------------------"
+               END-IF
+           END-PERFORM.
