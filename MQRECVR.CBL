@@ -10,18 +10,59 @@
 
        WORKING-STORAGE SECTION.
 
-       * MQ constants
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-CUSTOMER-ID        PIC X(10).
+       01  HV-EMPLOYEE-ID        PIC X(08).
+       01  HV-INTERACTION-TYPE   PIC X(20).
+       01  HV-INTERACTION-NOTES  PIC X(250).
+       01  HV-TIMESTAMP          PIC X(26).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      * MQ constants
        01  MQ-HCONN                PIC S9(9) COMP-5 VALUE 0.
        01  MQ-HOBJ                 PIC S9(9) COMP-5 VALUE 0.
+       01  MQ-DLQ-HOBJ             PIC S9(9) COMP-5 VALUE 0.
        01  MQ-COMPCODE             PIC S9(9) COMP-5 VALUE 0.
        01  MQ-REASON               PIC S9(9) COMP-5 VALUE 0.
        01  MQ-OPEN-OPTIONS         PIC S9(9) COMP-5 VALUE 0.
        01  MQ-GMO-OPTIONS          PIC S9(9) COMP-5 VALUE 0.
        01  MQ-MSG-BUFFER           PIC X(1024).
+
+      * Defined inbound message layout: a fixed message-type header,
+      * the customer the message concerns, and free-text body content.
+       01  MQ-MSG-LAYOUT REDEFINES MQ-MSG-BUFFER.
+           05  MSG-TYPE-HEADER      PIC X(10).
+               88  MSG-TYPE-ADDRCHG     VALUE 'ADDRCHG   '.
+               88  MSG-TYPE-COMPLAINT   VALUE 'COMPLAINT '.
+               88  MSG-TYPE-RISKACK     VALUE 'RISKACK   '.
+           05  MSG-CUSTOMER-ID      PIC X(10).
+           05  MSG-BODY-TEXT        PIC X(1004).
+
        01  MQ-MSG-LENGTH           PIC S9(9) COMP-5 VALUE 1024.
+       01  MQ-DLQ-MSG-LENGTH       PIC S9(9) COMP-5 VALUE 0.
+       01  MQRC-NO-MSG-AVAILABLE   PIC S9(9) COMP-5 VALUE 2033.
 
        01  WS-RECEIVED-MESSAGE     PIC X(1024).
        01  WS-RESP-TEXT            PIC X(100).
+       01  WS-MSG-COUNT             PIC 9(5) VALUE ZERO.
+
+      * Shutdown is driven by consecutive idle MQGET timeouts rather
+      * than a fixed message count, since the repo has no PARM/ACCEPT
+      * convention to pass a real shutdown signal into a batch program.
+       01  WS-SHUTDOWN-FLAG         PIC X VALUE 'N'.
+           88  SHUTDOWN-REQUESTED       VALUE 'Y'.
+       01  WS-CONSECUTIVE-TIMEOUTS  PIC 9(5) VALUE ZERO.
+       01  WS-MAX-CONSECUTIVE-TIMEOUTS PIC 9(5) VALUE 3.
+
+       01  WS-PROCESS-FAILED        PIC X VALUE 'N'.
+           88  PROCESSING-FAILED        VALUE 'Y'.
+       01  WS-FAIL-REASON           PIC X(80) VALUE SPACES.
+
+       01  WS-DLQ-BUFFER.
+           05  DLQ-FAIL-REASON      PIC X(80).
+           05  DLQ-ORIGINAL-MSG     PIC X(1024).
 
        01  MQOD.
            05  MQOD-STRUCTID       PIC X(4) VALUE 'OD  '.
@@ -29,6 +70,12 @@
            05  MQOD-OBJECTNAME     PIC X(48) VALUE SPACES.
            05  MQOD-OBJECTQ-MGR    PIC X(48) VALUE SPACES.
 
+       01  MQOD-DLQ.
+           05  MQOD-DLQ-STRUCTID   PIC X(4) VALUE 'OD  '.
+           05  MQOD-DLQ-VERSION    PIC S9(9) COMP-5 VALUE 1.
+           05  MQOD-DLQ-OBJECTNAME PIC X(48) VALUE SPACES.
+           05  MQOD-DLQ-OBJECTQ-MGR PIC X(48) VALUE SPACES.
+
        01  MQMD.
            05  MQMD-STRUCTID       PIC X(4) VALUE 'MD  '.
            05  MQMD-VERSION        PIC S9(9) COMP-5 VALUE 1.
@@ -46,10 +93,30 @@
            05  MQGMO-OPTIONS-FLAG  PIC S9(9) COMP-5 VALUE 0.
            05  MQGMO-WAITINTERVAL  PIC S9(9) COMP-5 VALUE 5000.
 
+       01  MQPMO.
+           05  MQPMO-STRUCTID      PIC X(4) VALUE 'PMO '.
+           05  MQPMO-VERSION       PIC S9(9) COMP-5 VALUE 1.
+           05  MQPMO-OPTIONS-FLAG  PIC S9(9) COMP-5 VALUE 0.
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
+           PERFORM OPEN-INCOMING-QUEUE
+
+           IF MQ-COMPCODE = 0
+               PERFORM UNTIL SHUTDOWN-REQUESTED
+                   PERFORM RECEIVE-ONE-MESSAGE
+               END-PERFORM
+
+               PERFORM CLOSE-INCOMING-QUEUE
+
+               DISPLAY "MQRECVR SHUTTING DOWN. MESSAGES PROCESSED: "
+                   WS-MSG-COUNT
+           END-IF.
+
+           GOBACK.
 
+       OPEN-INCOMING-QUEUE.
            MOVE 'CRM.INCOMING.QUEUE' TO MQOD-OBJECTNAME.
            MOVE 8192 TO MQ-OPEN-OPTIONS.        *> MQOO_INPUT_SHARED
            MOVE 0 TO MQ-COMPCODE MQ-REASON.
@@ -64,10 +131,22 @@
            IF MQ-COMPCODE NOT = 0
                MOVE 'FAILED TO OPEN MQ QUEUE' TO WS-RESP-TEXT
                DISPLAY WS-RESP-TEXT
-               GOBACK
            END-IF.
 
-           MOVE 0 TO MQ-COMPCODE MQ-REASON.
+       CLOSE-INCOMING-QUEUE.
+           CALL 'MQCLOSE' USING MQ-HCONN
+                                MQ-HOBJ
+                                0
+                                MQ-COMPCODE
+                                MQ-REASON.
+
+           CALL 'MQDISC' USING MQ-HCONN
+                               MQ-COMPCODE
+                               MQ-REASON.
+
+       RECEIVE-ONE-MESSAGE.
+           MOVE 0 TO MQ-COMPCODE MQ-REASON
+           MOVE 1024 TO MQ-MSG-LENGTH
 
            CALL 'MQGET' USING MQ-HCONN
                               MQ-HOBJ
@@ -79,24 +158,170 @@
                               MQ-COMPCODE
                               MQ-REASON.
 
-           IF MQ-COMPCODE = 0
-               MOVE MQ-MSG-BUFFER TO WS-RECEIVED-MESSAGE
-               DISPLAY "RECEIVED MQ MESSAGE:"
-               DISPLAY WS-RECEIVED-MESSAGE
-           ELSE
-               MOVE 'NO MESSAGE RECEIVED OR MQ ERROR' TO WS-RESP-TEXT
-               DISPLAY WS-RESP-TEXT
-               DISPLAY "MQGET REASON CODE: " MQ-REASON
+           EVALUATE TRUE
+               WHEN MQ-COMPCODE = 0
+                   MOVE ZERO TO WS-CONSECUTIVE-TIMEOUTS
+                   ADD 1 TO WS-MSG-COUNT
+                   MOVE MQ-MSG-BUFFER TO WS-RECEIVED-MESSAGE
+                   DISPLAY "RECEIVED MQ MESSAGE:"
+                   DISPLAY WS-RECEIVED-MESSAGE
+                   PERFORM DISPATCH-MESSAGE
+               WHEN MQ-REASON = MQRC-NO-MSG-AVAILABLE
+                   ADD 1 TO WS-CONSECUTIVE-TIMEOUTS
+                   DISPLAY "NO MESSAGE AVAILABLE, IDLE TIMEOUT"
+                   IF WS-CONSECUTIVE-TIMEOUTS >=
+                           WS-MAX-CONSECUTIVE-TIMEOUTS
+                       MOVE 'Y' TO WS-SHUTDOWN-FLAG
+                       DISPLAY
+                           "IDLE TIMEOUT THRESHOLD REACHED, SHUTTING "
+                           "DOWN"
+                   END-IF
+               WHEN OTHER
+                   MOVE 'NO MESSAGE RECEIVED OR MQ ERROR'
+                       TO WS-RESP-TEXT
+                   DISPLAY WS-RESP-TEXT
+                   DISPLAY "MQGET REASON CODE: " MQ-REASON
+                   MOVE 'Y' TO WS-SHUTDOWN-FLAG
+           END-EVALUATE.
+
+       DISPATCH-MESSAGE.
+           MOVE 'N' TO WS-PROCESS-FAILED
+           MOVE SPACES TO WS-FAIL-REASON
+
+           EVALUATE TRUE
+               WHEN MSG-TYPE-ADDRCHG
+                   PERFORM PROCESS-ADDRESS-CHANGE
+               WHEN MSG-TYPE-COMPLAINT
+                   PERFORM PROCESS-COMPLAINT-INTAKE
+               WHEN MSG-TYPE-RISKACK
+                   PERFORM PROCESS-RISK-ACK
+               WHEN OTHER
+                   MOVE 'Y' TO WS-PROCESS-FAILED
+                   MOVE 'UNRECOGNIZED MESSAGE TYPE' TO WS-FAIL-REASON
+                   DISPLAY "UNRECOGNIZED MESSAGE TYPE: "
+                       MSG-TYPE-HEADER
+           END-EVALUATE.
+
+           IF PROCESSING-FAILED
+               PERFORM SEND-TO-DEAD-LETTER-QUEUE
            END-IF.
 
-           CALL 'MQCLOSE' USING MQ-HCONN
-                                MQ-HOBJ
-                                0
-                                MQ-COMPCODE
-                                MQ-REASON.
+       PROCESS-ADDRESS-CHANGE.
+           MOVE MSG-CUSTOMER-ID      TO HV-CUSTOMER-ID
+           MOVE 'MQRECVR'            TO HV-EMPLOYEE-ID
+           MOVE 'ADDRESS CHANGE'     TO HV-INTERACTION-TYPE
+           MOVE MSG-BODY-TEXT        TO HV-INTERACTION-NOTES
+           MOVE FUNCTION CURRENT-TIMESTAMP TO HV-TIMESTAMP
 
-           CALL 'MQDISC' USING MQ-HCONN
+           EXEC SQL
+               INSERT INTO CUSTOMER_INTERACTIONS
+                   (CUSTOMER_ID, EMPLOYEE_ID, INTERACTION_TYPE,
+                    INTERACTION_NOTES, INTERACTION_TIMESTAMP,
+                    FOLLOWUP_REQUIRED)
+               VALUES
+                   (:HV-CUSTOMER-ID, :HV-EMPLOYEE-ID,
+                    :HV-INTERACTION-TYPE, :HV-INTERACTION-NOTES,
+                    :HV-TIMESTAMP, 'N')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-PROCESS-FAILED
+               MOVE 'DATABASE ERROR PERSISTING ADDRESS CHANGE'
+                   TO WS-FAIL-REASON
+               DISPLAY WS-FAIL-REASON ' SQLCODE:' SQLCODE
+           END-IF.
+
+       PROCESS-COMPLAINT-INTAKE.
+           MOVE MSG-CUSTOMER-ID      TO HV-CUSTOMER-ID
+           MOVE 'MQRECVR'            TO HV-EMPLOYEE-ID
+           MOVE 'COMPLAINT INTAKE'   TO HV-INTERACTION-TYPE
+           MOVE MSG-BODY-TEXT        TO HV-INTERACTION-NOTES
+           MOVE FUNCTION CURRENT-TIMESTAMP TO HV-TIMESTAMP
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_INTERACTIONS
+                   (CUSTOMER_ID, EMPLOYEE_ID, INTERACTION_TYPE,
+                    INTERACTION_NOTES, INTERACTION_TIMESTAMP,
+                    FOLLOWUP_REQUIRED)
+               VALUES
+                   (:HV-CUSTOMER-ID, :HV-EMPLOYEE-ID,
+                    :HV-INTERACTION-TYPE, :HV-INTERACTION-NOTES,
+                    :HV-TIMESTAMP, 'Y')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-PROCESS-FAILED
+               MOVE 'DATABASE ERROR PERSISTING COMPLAINT INTAKE'
+                   TO WS-FAIL-REASON
+               DISPLAY WS-FAIL-REASON ' SQLCODE:' SQLCODE
+           END-IF.
+
+       PROCESS-RISK-ACK.
+           MOVE MSG-CUSTOMER-ID      TO HV-CUSTOMER-ID
+           MOVE 'MQRECVR'            TO HV-EMPLOYEE-ID
+           MOVE 'RISK ALERT ACK'     TO HV-INTERACTION-TYPE
+           MOVE MSG-BODY-TEXT        TO HV-INTERACTION-NOTES
+           MOVE FUNCTION CURRENT-TIMESTAMP TO HV-TIMESTAMP
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_INTERACTIONS
+                   (CUSTOMER_ID, EMPLOYEE_ID, INTERACTION_TYPE,
+                    INTERACTION_NOTES, INTERACTION_TIMESTAMP,
+                    FOLLOWUP_REQUIRED)
+               VALUES
+                   (:HV-CUSTOMER-ID, :HV-EMPLOYEE-ID,
+                    :HV-INTERACTION-TYPE, :HV-INTERACTION-NOTES,
+                    :HV-TIMESTAMP, 'N')
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               MOVE 'Y' TO WS-PROCESS-FAILED
+               MOVE 'DATABASE ERROR PERSISTING RISK ACK'
+                   TO WS-FAIL-REASON
+               DISPLAY WS-FAIL-REASON ' SQLCODE:' SQLCODE
+           END-IF.
+
+       SEND-TO-DEAD-LETTER-QUEUE.
+           MOVE 'CRM.DEADLETTER.QUEUE' TO MQOD-DLQ-OBJECTNAME
+           MOVE 8208 TO MQ-OPEN-OPTIONS   *> MQOO_OUTPUT + MQOO_FAIL_IF_QUIESCING
+           MOVE 0 TO MQ-COMPCODE MQ-REASON
+
+           CALL 'MQOPEN' USING MQ-HCONN
+                               MQOD-DLQ
+                               MQ-OPEN-OPTIONS
+                               MQ-DLQ-HOBJ
                                MQ-COMPCODE
                                MQ-REASON.
 
-           GOBACK.
+           IF MQ-COMPCODE NOT = 0
+               DISPLAY
+                   "FAILED TO OPEN DEAD-LETTER QUEUE, REASON: "
+                   MQ-REASON
+           ELSE
+               MOVE WS-FAIL-REASON       TO DLQ-FAIL-REASON
+               MOVE WS-RECEIVED-MESSAGE  TO DLQ-ORIGINAL-MSG
+               MOVE LENGTH OF WS-DLQ-BUFFER TO MQ-DLQ-MSG-LENGTH
+
+               CALL 'MQPUT' USING MQ-HCONN
+                                  MQ-DLQ-HOBJ
+                                  MQMD
+                                  MQPMO
+                                  MQ-DLQ-MSG-LENGTH
+                                  WS-DLQ-BUFFER
+                                  MQ-COMPCODE
+                                  MQ-REASON
+
+               IF MQ-COMPCODE NOT = 0
+                   DISPLAY "FAILED TO PUT MESSAGE TO DEAD-LETTER "
+                       "QUEUE, REASON: " MQ-REASON
+               ELSE
+                   DISPLAY "MESSAGE MOVED TO DEAD-LETTER QUEUE: "
+                       WS-FAIL-REASON
+               END-IF
+
+               CALL 'MQCLOSE' USING MQ-HCONN
+                                    MQ-DLQ-HOBJ
+                                    0
+                                    MQ-COMPCODE
+                                    MQ-REASON
+           END-IF.
